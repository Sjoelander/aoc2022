@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DRIVER.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-DAY1            PIC X(100) VALUE 'input.txt'.
+       01 WS-INPUT-DAY2            PIC X(100) VALUE 'input.txt'.
+       01 WS-INPUT-DAY3            PIC X(100) VALUE 'input.txt'.
+       01 WS-INPUT-DAY4            PIC X(100) VALUE 'input.txt'.
+       01 WS-INPUT-DAY6            PIC X(100) VALUE 'input.txt'.
+       01 WS-INPUT-DAY8            PIC X(100) VALUE 'input.txt'.
+       01 WS-CMD                   PIC X(200).
+       01 WS-STEP-NAME             PIC X(8).
+       01 WS-STEP-FAILED-SW        PIC X(1) VALUE 'N'.
+           88 WS-STEP-FAILED                VALUE 'Y' FALSE 'N'.
+       COPY FNCHKWS.
+
+       PROCEDURE DIVISION.
+           PERFORM GET-STEP-INPUT-NAMES
+
+           PERFORM RUN-DAY1
+           IF NOT WS-STEP-FAILED
+              PERFORM RUN-DAY2
+           END-IF
+           IF NOT WS-STEP-FAILED
+              PERFORM RUN-DAY3
+           END-IF
+           IF NOT WS-STEP-FAILED
+              PERFORM RUN-DAY4
+           END-IF
+           IF NOT WS-STEP-FAILED
+              PERFORM RUN-DAY6
+           END-IF
+           IF NOT WS-STEP-FAILED
+              PERFORM RUN-DAY8
+           END-IF
+
+           IF NOT WS-STEP-FAILED THEN
+              DISPLAY 'DRIVER: BATCH STREAM COMPLETED - ALL STEPS '
+                 'SUCCESSFUL.'
+           END-IF
+
+           STOP RUN.
+
+      *
+      *    GET-STEP-INPUT-NAMES READS THE INPUT DATASET NAME FOR EACH
+      *    STEP FROM RUN-TIME ARGUMENTS 1-6 (DAY1, DAY2, DAY3, DAY4,
+      *    DAY6, DAY8 IN THAT ORDER), LEAVING THE DEFAULT 'input.txt'
+      *    IN PLACE FOR ANY STEP WHOSE ARGUMENT IS OMITTED.
+       GET-STEP-INPUT-NAMES.
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==1==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-DAY1==.
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==2==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-DAY2==.
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==3==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-DAY3==.
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==4==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-DAY4==.
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==5==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-DAY6==.
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==6==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-DAY8==.
+           .
+
+       RUN-DAY1.
+           MOVE 'DAY1' TO WS-STEP-NAME
+           MOVE SPACES TO WS-CMD
+           STRING 'DAY1 3 1000 ' FUNCTION TRIM(WS-INPUT-DAY1)
+              DELIMITED BY SIZE INTO WS-CMD
+           CALL 'SYSTEM' USING WS-CMD
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY2.
+           MOVE 'DAY2' TO WS-STEP-NAME
+           MOVE SPACES TO WS-CMD
+           STRING 'DAY2 ' FUNCTION TRIM(WS-INPUT-DAY2)
+              DELIMITED BY SIZE INTO WS-CMD
+           CALL 'SYSTEM' USING WS-CMD
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY3.
+           MOVE 'DAY3' TO WS-STEP-NAME
+           MOVE SPACES TO WS-CMD
+           STRING 'DAY3 ' FUNCTION TRIM(WS-INPUT-DAY3)
+              DELIMITED BY SIZE INTO WS-CMD
+           CALL 'SYSTEM' USING WS-CMD
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY4.
+           MOVE 'DAY4' TO WS-STEP-NAME
+           MOVE SPACES TO WS-CMD
+           STRING 'DAY4 ' FUNCTION TRIM(WS-INPUT-DAY4)
+              DELIMITED BY SIZE INTO WS-CMD
+           CALL 'SYSTEM' USING WS-CMD
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY6.
+           MOVE 'DAY6' TO WS-STEP-NAME
+           MOVE SPACES TO WS-CMD
+           STRING 'DAY6 ' FUNCTION TRIM(WS-INPUT-DAY6)
+              DELIMITED BY SIZE INTO WS-CMD
+           CALL 'SYSTEM' USING WS-CMD
+           PERFORM CHECK-STEP-RC
+           .
+
+       RUN-DAY8.
+           MOVE 'DAY8' TO WS-STEP-NAME
+           MOVE SPACES TO WS-CMD
+           STRING 'DAY8 9999 ' FUNCTION TRIM(WS-INPUT-DAY8)
+              DELIMITED BY SIZE INTO WS-CMD
+           CALL 'SYSTEM' USING WS-CMD
+           PERFORM CHECK-STEP-RC
+           .
+
+      *
+      *    CHECK-STEP-RC EXAMINES THE RETURN-CODE LEFT BY THE STEP
+      *    JUST INVOKED VIA CALL 'SYSTEM' AND HALTS THE REMAINDER OF
+      *    THE BATCH STREAM IF THE STEP DID NOT COMPLETE CLEANLY.
+       CHECK-STEP-RC.
+           IF RETURN-CODE NOT = ZERO THEN
+              DISPLAY 'DRIVER: STEP ' WS-STEP-NAME
+                 ' FAILED WITH RETURN CODE ' RETURN-CODE
+                 ' - BATCH STREAM HALTED.'
+              SET WS-STEP-FAILED TO TRUE
+           ELSE
+              DISPLAY 'DRIVER: STEP ' WS-STEP-NAME ' COMPLETED.'
+           END-IF
+           .
+
+       END PROGRAM DRIVER.
