@@ -3,8 +3,15 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'DAY2RPT.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RULES-FILE ASSIGN TO 'DAY2RULES.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RULES-FILE-STATUS.
+           COPY RUNLOGSL.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
@@ -12,55 +19,283 @@
            05 OPPONENT-CHOICE      PIC X(1).
            05 FILLER               PIC X(1).
            05 PLAYER-CHOICE        PIC X(1).
-       WORKING-STORAGE SECTION.     
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+       COPY RUNLOGFD.
+       FD  RULES-FILE.
+       01  RULES-RECORD.
+           05 RULE-OCHOICE         PIC 9(1).
+           05 FILLER               PIC X(1).
+           05 RULE-PCHOICE         PIC 9(1).
+           05 FILLER               PIC X(1).
+           05 RULE-PART1-SCORE     PIC 9(4).
+           05 FILLER               PIC X(1).
+           05 RULE-PART2-SCORE     PIC 9(4).
+       WORKING-STORAGE SECTION.
        01 OCHOICE-ORD              PIC 9(4) BINARY.
        01 PCHOICE-ORD              PIC 9(4) BINARY.
        01 SCORE-PART1              PIC 9(9) BINARY.
        01 SCORE-PART2              PIC 9(9) BINARY.
        01 RESULT                   PIC S9(4) BINARY.
-       01 INPUT-FILE-STATUS        PIC X(1) VALUE X'00'.
-           88 INPUT-FILE-EOF                VALUE X'FF'.
+       COPY FILESTAT.
+       01 WS-LINE-NUM               PIC 9(9) BINARY VALUE ZERO.
+       01 WS-OUTCOME                PIC X(4).
+       01 WS-EDIT-A                 PIC 9(9).
+       01 WS-EDIT-B                 PIC 9(9).
+       01 WS-EDIT-C                 PIC 9(9).
+       01 WS-RULES-FILE-STATUS      PIC X(2) VALUE '00'.
+           88 FS-RULES-SUCCESS               VALUE '00'.
+       01 WS-RULE-IDX               PIC 9(4) BINARY.
+       01 WS-PART1-DELTA            PIC 9(4) BINARY.
+       01 WS-PART2-DELTA            PIC 9(4) BINARY.
+       01 WS-RECORD-INVALID-SW      PIC X(1) VALUE 'N'.
+           88 WS-RECORD-INVALID              VALUE 'Y' FALSE 'N'.
+       01 WS-BAD-RECORD-COUNT       PIC 9(9) BINARY VALUE ZERO.
+       01 WS-INPUT-FILENAME         PIC X(100) VALUE 'input.txt'.
+       COPY RUNLOGWS.
+       COPY ARCHIVEWS.
+       COPY FNCHKWS.
+      *
+      *    SCORING-TABLE HOLDS THE POINT VALUE FOR EACH OF THE NINE
+      *    OPPONENT/PLAYER-CHOICE COMBINATIONS, LOADED AT STARTUP
+      *    FROM DAY2RULES.TXT SO THE TOURNAMENT COMMITTEE CAN TRIAL
+      *    A DIFFERENT POINT SCHEME WITHOUT A PROGRAM CHANGE.  IF
+      *    DAY2RULES.TXT IS MISSING, THE TRADITIONAL RULES ARE USED.
+       01 SCORING-TABLE.
+           05 SCORING-ENTRY OCCURS 9 TIMES.
+              10 ST-OCHOICE        PIC 9(1).
+              10 ST-PCHOICE        PIC 9(1).
+              10 ST-PART1-SCORE    PIC 9(4).
+              10 ST-PART2-SCORE    PIC 9(4).
 
        PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE 
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==1==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-FILENAME==.
+           PERFORM LOAD-SCORING-TABLE
+
+           OPEN INPUT INPUT-FILE
+           PERFORM CHECK-INPUT-FILE-OPEN
+           OPEN OUTPUT REPORT-FILE
+           MOVE 'DAY2 - ROUND-BY-ROUND SCORING DETAIL' TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 'LINE OPP PLR OUTCOME  SCORE-PART1  SCORE-PART2'
+              TO REPORT-LINE
+           WRITE REPORT-LINE
 
            PERFORM UNTIL INPUT-FILE-EOF
               READ INPUT-FILE
-                 AT END 
+                 AT END
                     SET INPUT-FILE-EOF TO TRUE
-                 NOT AT END  
-                    COMPUTE PCHOICE-ORD = FUNCTION ORD(PLAYER-CHOICE) 
-                       - FUNCTION ORD('X')
-                    COMPUTE OCHOICE-ORD = FUNCTION ORD(OPPONENT-CHOICE) 
-                       - FUNCTION ORD('A')
-                    COMPUTE RESULT = PCHOICE-ORD - OCHOICE-ORD
-
-                    EVALUATE TRUE 
-                       WHEN RESULT = 1 OR RESULT = -2   
-                          ADD +6 TO SCORE-PART1
-                       WHEN RESULT = 0                
-                          ADD +3 TO SCORE-PART1
-                    END-EVALUATE           
-                    ADD PCHOICE-ORD, +1 TO SCORE-PART1
-
-                    EVALUATE PCHOICE-ORD ALSO OCHOICE-ORD
-                       WHEN 0 ALSO 0
-                          ADD +3 TO SCORE-PART2
-                       WHEN 0 ALSO 1 THROUGH 2
-                          ADD OCHOICE-ORD TO SCORE-PART2
-                       WHEN 1 ALSO 0 THROUGH 2
-                          ADD +3, OCHOICE-ORD, +1 TO SCORE-PART2
-                       WHEN 2 ALSO 0 THROUGH 2
-                          COMPUTE SCORE-PART2 = SCORE-PART2 + 6
-                          + FUNCTION MOD((OCHOICE-ORD + 1), 3) + 1
-                    END-EVALUATE
+                 NOT AT END
+                    ADD 1 TO WS-LINE-NUM
+                    PERFORM VALIDATE-STRATEGY-RECORD
+                    IF NOT WS-RECORD-INVALID THEN
+                       COMPUTE PCHOICE-ORD =
+                          FUNCTION ORD(PLAYER-CHOICE)
+                          - FUNCTION ORD('X')
+                       COMPUTE OCHOICE-ORD =
+                          FUNCTION ORD(OPPONENT-CHOICE)
+                          - FUNCTION ORD('A')
+                       COMPUTE RESULT = PCHOICE-ORD - OCHOICE-ORD
+
+                       EVALUATE TRUE
+                          WHEN RESULT = 1 OR RESULT = -2
+                             MOVE 'WIN' TO WS-OUTCOME
+                          WHEN RESULT = 0
+                             MOVE 'DRAW' TO WS-OUTCOME
+                          WHEN OTHER
+                             MOVE 'LOSS' TO WS-OUTCOME
+                       END-EVALUATE
+
+                       PERFORM FIND-SCORING-ENTRY
+                       ADD WS-PART1-DELTA TO SCORE-PART1
+                       ADD WS-PART2-DELTA TO SCORE-PART2
+
+                       PERFORM WRITE-DETAIL-LINE
+                    END-IF
               END-READ
            END-PERFORM
 
+           PERFORM WRITE-SCORE-SUMMARY
+
            CLOSE INPUT-FILE
+           CLOSE REPORT-FILE
 
            DISPLAY SCORE-PART1
            DISPLAY SCORE-PART2
-           
+           IF WS-BAD-RECORD-COUNT > ZERO THEN
+              DISPLAY WS-BAD-RECORD-COUNT
+                 ' INVALID STRATEGY RECORD(S) WERE IGNORED - SEE '
+                 'ABOVE FOR LINE NUMBERS.'
+           END-IF
+           IF WS-LINE-NUM = ZERO THEN
+              DISPLAY 'DAY2: WARNING - NO RECORDS WERE READ FROM '
+                 FUNCTION TRIM(WS-INPUT-FILENAME) '.'
+           END-IF
+
+           MOVE 'DAY2' TO RL-PROGRAM-ID
+           MOVE WS-LINE-NUM TO WS-RUN-LOG-RECORDS-READ
+           IF FS-SUCCESS THEN
+              MOVE 'COMPLETED' TO WS-RUN-LOG-STATUS
+              PERFORM ARCHIVE-INPUT-FILE
+           ELSE
+              MOVE 'FAILED' TO WS-RUN-LOG-STATUS
+           END-IF
+           PERFORM WRITE-RUN-LOG
+
            STOP RUN.
+
+      *
+      *    CHECK-INPUT-FILE-OPEN REPORTS AN INPUT-FILE THAT COULDN'T
+      *    BE OPENED (MISSING, PERMISSIONS, ETC.) INSTEAD OF LETTING
+      *    THE PROGRAM RUN STRAIGHT THROUGH HAVING QUIETLY PROCESSED
+      *    ZERO RECORDS.
+       CHECK-INPUT-FILE-OPEN.
+           IF NOT FS-SUCCESS THEN
+              DISPLAY 'DAY2: INPUT FILE '
+                 FUNCTION TRIM(WS-INPUT-FILENAME)
+                 ' COULD NOT BE OPENED (FILE STATUS ' INPUT-FILE-STATUS
+                 ') - NO RECORDS WILL BE PROCESSED.'
+              SET INPUT-FILE-EOF TO TRUE
+              MOVE 8 TO RETURN-CODE
+           END-IF
+           .
+
+      *
+      *    VALIDATE-STRATEGY-RECORD REJECTS ANY STRATEGY LINE WHOSE
+      *    OPPONENT-CHOICE ISN'T A-C OR PLAYER-CHOICE ISN'T X-Z,
+      *    BEFORE THE ORDINALS ARE COMPUTED AND SCORED.
+       VALIDATE-STRATEGY-RECORD.
+           SET WS-RECORD-INVALID TO FALSE
+           IF OPPONENT-CHOICE < 'A' OR OPPONENT-CHOICE > 'C' THEN
+              DISPLAY 'DAY2: INVALID OPPONENT CHOICE "'
+                 OPPONENT-CHOICE '" AT LINE ' WS-LINE-NUM
+                 ' - RECORD IGNORED.'
+              SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF PLAYER-CHOICE < 'X' OR PLAYER-CHOICE > 'Z' THEN
+              DISPLAY 'DAY2: INVALID PLAYER CHOICE "'
+                 PLAYER-CHOICE '" AT LINE ' WS-LINE-NUM
+                 ' - RECORD IGNORED.'
+              SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           IF WS-RECORD-INVALID THEN
+              ADD 1 TO WS-BAD-RECORD-COUNT
+           END-IF
+           .
+
+      *
+      *    LOAD-SCORING-TABLE READS DAY2RULES.TXT (ONE LINE PER
+      *    OPPONENT/PLAYER-CHOICE COMBINATION) INTO SCORING-TABLE.
+      *    WHEN THE FILE ISN'T STAGED, THE CLASSIC ROCK-PAPER-SCISSORS
+      *    POINT SCHEME IS BUILT IN PLACE SO DAY2 STILL RUNS.
+       LOAD-SCORING-TABLE.
+           OPEN INPUT RULES-FILE
+           IF FS-RULES-SUCCESS THEN
+              PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+                 UNTIL WS-RULE-IDX > 9
+                 READ RULES-FILE
+                    AT END
+                       EXIT PERFORM
+                    NOT AT END
+                       MOVE RULE-OCHOICE TO ST-OCHOICE(WS-RULE-IDX)
+                       MOVE RULE-PCHOICE TO ST-PCHOICE(WS-RULE-IDX)
+                       MOVE RULE-PART1-SCORE
+                          TO ST-PART1-SCORE(WS-RULE-IDX)
+                       MOVE RULE-PART2-SCORE
+                          TO ST-PART2-SCORE(WS-RULE-IDX)
+                 END-READ
+              END-PERFORM
+              CLOSE RULES-FILE
+           ELSE
+              DISPLAY 'DAY2: DAY2RULES.TXT NOT FOUND - USING BUILT-IN '
+                 'SCORING RULES.'
+              PERFORM BUILD-DEFAULT-SCORING-TABLE
+           END-IF
+           .
+
+      *
+      *    BUILD-DEFAULT-SCORING-TABLE SUPPLIES THE TRADITIONAL
+      *    ROCK-PAPER-SCISSORS POINT VALUES WHEN NO EXTERNAL RULES
+      *    FILE IS STAGED.
+       BUILD-DEFAULT-SCORING-TABLE.
+           MOVE 0 TO ST-OCHOICE(1)  MOVE 0 TO ST-PCHOICE(1)
+           MOVE 4 TO ST-PART1-SCORE(1) MOVE 3 TO ST-PART2-SCORE(1)
+           MOVE 0 TO ST-OCHOICE(2)  MOVE 1 TO ST-PCHOICE(2)
+           MOVE 8 TO ST-PART1-SCORE(2) MOVE 4 TO ST-PART2-SCORE(2)
+           MOVE 0 TO ST-OCHOICE(3)  MOVE 2 TO ST-PCHOICE(3)
+           MOVE 3 TO ST-PART1-SCORE(3) MOVE 8 TO ST-PART2-SCORE(3)
+           MOVE 1 TO ST-OCHOICE(4)  MOVE 0 TO ST-PCHOICE(4)
+           MOVE 1 TO ST-PART1-SCORE(4) MOVE 1 TO ST-PART2-SCORE(4)
+           MOVE 1 TO ST-OCHOICE(5)  MOVE 1 TO ST-PCHOICE(5)
+           MOVE 5 TO ST-PART1-SCORE(5) MOVE 5 TO ST-PART2-SCORE(5)
+           MOVE 1 TO ST-OCHOICE(6)  MOVE 2 TO ST-PCHOICE(6)
+           MOVE 9 TO ST-PART1-SCORE(6) MOVE 9 TO ST-PART2-SCORE(6)
+           MOVE 2 TO ST-OCHOICE(7)  MOVE 0 TO ST-PCHOICE(7)
+           MOVE 7 TO ST-PART1-SCORE(7) MOVE 2 TO ST-PART2-SCORE(7)
+           MOVE 2 TO ST-OCHOICE(8)  MOVE 1 TO ST-PCHOICE(8)
+           MOVE 2 TO ST-PART1-SCORE(8) MOVE 6 TO ST-PART2-SCORE(8)
+           MOVE 2 TO ST-OCHOICE(9)  MOVE 2 TO ST-PCHOICE(9)
+           MOVE 6 TO ST-PART1-SCORE(9) MOVE 7 TO ST-PART2-SCORE(9)
+           .
+
+      *
+      *    FIND-SCORING-ENTRY LOCATES THE SCORING-TABLE ROW FOR THE
+      *    CURRENT ROUND'S OPPONENT/PLAYER CHOICES AND LEAVES ITS
+      *    SUBSCRIPT IN WS-RULE-IDX.
+       FIND-SCORING-ENTRY.
+           PERFORM VARYING WS-RULE-IDX FROM 1 BY 1
+              UNTIL WS-RULE-IDX > 9
+              OR (ST-OCHOICE(WS-RULE-IDX) = OCHOICE-ORD AND
+                  ST-PCHOICE(WS-RULE-IDX) = PCHOICE-ORD)
+              CONTINUE
+           END-PERFORM
+           IF WS-RULE-IDX > 9 THEN
+              DISPLAY 'DAY2: NO SCORING RULE FOR OPPONENT ORD '
+                 OCHOICE-ORD ' / PLAYER ORD ' PCHOICE-ORD
+                 ' AT LINE ' WS-LINE-NUM ' - SCORED AS ZERO.'
+              MOVE ZERO TO WS-PART1-DELTA
+              MOVE ZERO TO WS-PART2-DELTA
+           ELSE
+              MOVE ST-PART1-SCORE(WS-RULE-IDX) TO WS-PART1-DELTA
+              MOVE ST-PART2-SCORE(WS-RULE-IDX) TO WS-PART2-DELTA
+           END-IF
+           .
+
+      *
+      *    WRITE-DETAIL-LINE APPENDS ONE ROUND'S OPPONENT/PLAYER
+      *    CHOICES, THE PART-1 OUTCOME, AND THE RUNNING SCORES TO
+      *    DAY2RPT.TXT SO A DISPUTED FINAL TOTAL CAN BE RECONCILED
+      *    ROUND BY ROUND AGAINST THE PAPER STRATEGY GUIDE.
+       WRITE-DETAIL-LINE.
+           MOVE WS-LINE-NUM TO WS-EDIT-C
+           MOVE SCORE-PART1 TO WS-EDIT-A
+           MOVE SCORE-PART2 TO WS-EDIT-B
+           MOVE SPACES TO REPORT-LINE
+           STRING WS-EDIT-C ' ' OPPONENT-CHOICE '   ' PLAYER-CHOICE
+              '   ' WS-OUTCOME '  ' WS-EDIT-A '  ' WS-EDIT-B
+              DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+      *
+      *    WRITE-SCORE-SUMMARY APPENDS THE FINAL PART1/PART2 TOTALS
+      *    TO DAY2RPT.TXT SO OTHER PROGRAMS (AND THE MORNING STANDUP
+      *    SCOREBOARD) CAN PICK UP THE TOURNAMENT RESULT WITHOUT
+      *    RESCANNING EVERY ROUND-BY-ROUND DETAIL LINE.
+       WRITE-SCORE-SUMMARY.
+           MOVE SCORE-PART1 TO WS-EDIT-A
+           MOVE SCORE-PART2 TO WS-EDIT-B
+           MOVE SPACES TO REPORT-LINE
+           STRING 'PART1: ' WS-EDIT-A DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'PART2: ' WS-EDIT-B DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+       COPY ARCHIVEWR.
+
+       COPY RUNLOGWR.
        END PROGRAM DAY2.
