@@ -3,12 +3,19 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'DAY8RPT.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
+           COPY RUNLOGSL.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INREC                       PIC X(256).
+       FD  REPORT-FILE.
+       01  REPORT-LINE                 PIC X(100).
+       COPY RUNLOGFD.
        WORKING-STORAGE SECTION.
        01  X                           PIC S9(4) BINARY.
        01  Y                           PIC S9(4) BINARY.
@@ -22,7 +29,7 @@
        01  B                           PIC  9(4) BINARY.
        01  C                           PIC  9(4) BINARY.
        01  D                           PIC  9(4) BINARY.
-       01  MAX-SCORE                   PIC  9(9) BINARY.   
+       01  MAX-SCORE                   PIC  9(9) BINARY.
        01  SCORE                       PIC  9(9) BINARY.
        01  FILLER                      PIC X VALUE X'00'.
            88 B1                           VALUE X'FF' FALSE X'00'.
@@ -32,36 +39,63 @@
            88 B3                           VALUE X'FF' FALSE X'00'.
        01  FILLER                      PIC X VALUE X'00'.
            88 B4                           VALUE X'FF' FALSE X'00'.
-       01  INPUT-FILE-STATUS           PIC X   VALUE X'00'.
-           88 INPUT-FILE-EOF               VALUE X'FF'.
+       COPY FILESTAT.
        01  GRID-TABLE.
            02  TREE-ROW OCCURS 256 TIMES.
                03  TREE-XY OCCURS 256 TIMES PIC 9.
+       01  WS-MAX-VIEW-DIST-PARM       PIC X(4).
+       01  WS-MAX-VIEW-DIST            PIC 9(4) BINARY VALUE 9999.
+       01  WS-EDIT-A                   PIC Z(3)9.
+       01  WS-EDIT-B                   PIC Z(3)9.
+       01  WS-EDIT-C                   PIC Z(8)9.
+       01  WS-EDIT-D                   PIC Z(3)9.
+       01  WS-EDIT-E                   PIC Z(3)9.
+       01  WS-EDIT-F                   PIC Z(3)9.
+       01  WS-EDIT-G                   PIC Z(3)9.
+       01  WS-INPUT-FILENAME           PIC X(100) VALUE 'input.txt'.
+       COPY RUNLOGWS.
+       COPY ARCHIVEWS.
+       COPY FNCHKWS.
 
        PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE 
+           PERFORM GET-MAX-VIEW-DIST
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==2==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-FILENAME==.
+
+           OPEN INPUT INPUT-FILE
+           PERFORM CHECK-INPUT-FILE-OPEN
            PERFORM UNTIL INPUT-FILE-EOF
               READ INPUT-FILE
-                 AT END 
+                 AT END
                     SET INPUT-FILE-EOF TO TRUE
-                 NOT AT END  
+                 NOT AT END
                     ADD 1 TO I
                     MOVE INREC TO TREE-ROW(I)
               END-READ
            END-PERFORM
            CLOSE INPUT-FILE
 
+           OPEN OUTPUT REPORT-FILE
+           MOVE 'DAY8 - PER-TREE SCENIC SCORES' TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           IF I > ZERO THEN
            COMPUTE MAX-Y = I
            COMPUTE MAX-X = FUNCTION LENGTH(FUNCTION TRIM(INREC))
+
+           PERFORM LIST-VISIBLE-EDGE-TREES
+
            PERFORM VARYING X FROM 2 BY 1 UNTIL X = MAX-Y
-               PERFORM VARYING Y FROM 2 BY 1 UNTIL Y = MAX-Y        
+               PERFORM VARYING Y FROM 2 BY 1 UNTIL Y = MAX-X
                    SET B1 TO FALSE
                    COMPUTE J = X - 1
                    MOVE ZERO TO K
-                   *> Check if visible from the left
+                   *> Check if visible from above (scan rows upward)
                    PERFORM VARYING I FROM J BY -1 UNTIL I = 0 OR B1
+                       OR K = WS-MAX-VIEW-DIST
                        ADD 1 TO K
-                       IF TREE-XY(I,Y) >= TREE-XY(X,Y) THEN 
+                       IF TREE-XY(I,Y) >= TREE-XY(X,Y) THEN
                            SET B1 TO TRUE
                        END-IF
                    END-PERFORM
@@ -70,55 +104,206 @@
                    SET B2 TO FALSE
                    COMPUTE J = X + 1
                    MOVE ZERO TO K
-                   *> Check if visible from the right
-                   PERFORM VARYING I FROM J BY 1 UNTIL I > MAX-X OR B2
+                   *> Check if visible from below (scan rows downward)
+                   PERFORM VARYING I FROM J BY 1 UNTIL I > MAX-Y OR B2
+                       OR K = WS-MAX-VIEW-DIST
                        ADD 1 TO K
-                       IF TREE-XY(I,Y) >= TREE-XY(X,Y) THEN 
+                       IF TREE-XY(I,Y) >= TREE-XY(X,Y) THEN
                            SET B2 TO TRUE
                        END-IF
                    END-PERFORM
                    MOVE K TO B
-                   
+
                    SET B3 TO FALSE
-                   COMPUTE J = Y - 1 
+                   COMPUTE J = Y - 1
                    MOVE ZERO TO K
-                   *> Check if visible from up
+                   *> Check if visible from the left (scan cols left)
                    PERFORM VARYING I FROM J BY -1 UNTIL I = 0 OR B3
+                       OR K = WS-MAX-VIEW-DIST
                        ADD 1 TO K
-                       IF TREE-XY(X,I) >= TREE-XY(X,Y) THEN 
+                       IF TREE-XY(X,I) >= TREE-XY(X,Y) THEN
                            SET B3 TO TRUE
                        END-IF
                    END-PERFORM
                    MOVE K TO C
-                   
+
                    SET B4 TO FALSE
-                   COMPUTE J = Y + 1 
+                   COMPUTE J = Y + 1
                    MOVE ZERO TO K
-                   *> Check if visible from down
-                   PERFORM VARYING I FROM J BY 1 UNTIL I > MAX-Y OR B4
+                   *> Check if visible from the right (scan cols right)
+                   PERFORM VARYING I FROM J BY 1 UNTIL I > MAX-X OR B4
+                       OR K = WS-MAX-VIEW-DIST
                        ADD 1 TO K
-                       IF TREE-XY(X,I) >= TREE-XY(X,Y) THEN 
+                       IF TREE-XY(X,I) >= TREE-XY(X,Y) THEN
                            SET B4 TO TRUE
                        END-IF
                    END-PERFORM
                    MOVE K TO D
 
                    COMPUTE SCORE = A * B * C * D
-                   COMPUTE MAX-SCORE = 
+                   COMPUTE MAX-SCORE =
                        FUNCTION MAX(MAX-SCORE, SCORE)
+                   PERFORM WRITE-SCORE-DETAIL
 
                    *> Visible FROM either direction
-                   IF NOT B1 OR NOT B2 OR NOT B3 OR NOT B4 THEN 
+                   IF NOT B1 OR NOT B2 OR NOT B3 OR NOT B4 THEN
                        ADD +1 TO CNT
+                       PERFORM DISPLAY-VISIBLE-TREE
                    END-IF
                END-PERFORM
            END-PERFORM
-           
-           *> Count edges
-           COMPUTE CNT = CNT + ((MAX-X * 2) + 2 * (MAX-X - 2))
+           END-IF
 
-           DISPLAY 'PART 1: ' CNT   
+           IF I = ZERO THEN
+              DISPLAY 'DAY8: WARNING - NO RECORDS WERE READ FROM '
+                 FUNCTION TRIM(WS-INPUT-FILENAME) '.'
+           END-IF
+
+           PERFORM WRITE-VISIBILITY-SUMMARY
+
+           CLOSE REPORT-FILE
+
+           DISPLAY 'PART 1: ' CNT
            DISPLAY 'PART 2: ' MAX-SCORE
+
+           MOVE 'DAY8' TO RL-PROGRAM-ID
+           MOVE MAX-Y TO WS-RUN-LOG-RECORDS-READ
+           IF FS-SUCCESS THEN
+              MOVE 'COMPLETED' TO WS-RUN-LOG-STATUS
+              PERFORM ARCHIVE-INPUT-FILE
+           ELSE
+              MOVE 'FAILED' TO WS-RUN-LOG-STATUS
+           END-IF
+           PERFORM WRITE-RUN-LOG
+
            STOP RUN.
 
+      *
+      *    CHECK-INPUT-FILE-OPEN REPORTS AN INPUT-FILE THAT COULDN'T
+      *    BE OPENED (MISSING, PERMISSIONS, ETC.) INSTEAD OF LETTING
+      *    THE PROGRAM RUN STRAIGHT THROUGH HAVING QUIETLY PROCESSED
+      *    ZERO RECORDS.
+       CHECK-INPUT-FILE-OPEN.
+           IF NOT FS-SUCCESS THEN
+              DISPLAY 'DAY8: INPUT FILE '
+                 FUNCTION TRIM(WS-INPUT-FILENAME)
+                 ' COULD NOT BE OPENED (FILE STATUS ' INPUT-FILE-STATUS
+                 ') - NO RECORDS WILL BE PROCESSED.'
+              SET INPUT-FILE-EOF TO TRUE
+              MOVE 8 TO RETURN-CODE
+           END-IF
+           .
+
+      *
+      *    LIST-VISIBLE-EDGE-TREES COUNTS AND LISTS THE TREES AROUND
+      *    THE OUTSIDE OF THE GRID, WHICH ARE ALWAYS VISIBLE. WORKING
+      *    FROM THE ACTUAL ROW AND COLUMN COUNTS (RATHER THAN A FIXED
+      *    PERIMETER FORMULA) LETS THE GRID BE ANY RECTANGLE, NOT ONLY
+      *    A SQUARE ONE.
+       LIST-VISIBLE-EDGE-TREES.
+           PERFORM VARYING Y FROM 1 BY 1 UNTIL Y > MAX-X
+               MOVE 1 TO X
+               ADD 1 TO CNT
+               PERFORM DISPLAY-VISIBLE-TREE
+               PERFORM WRITE-EDGE-SCORE-DETAIL
+               IF MAX-Y > 1 THEN
+                  MOVE MAX-Y TO X
+                  ADD 1 TO CNT
+                  PERFORM DISPLAY-VISIBLE-TREE
+                  PERFORM WRITE-EDGE-SCORE-DETAIL
+               END-IF
+           END-PERFORM
+           PERFORM VARYING X FROM 2 BY 1 UNTIL X > MAX-Y - 1
+               MOVE 1 TO Y
+               ADD 1 TO CNT
+               PERFORM DISPLAY-VISIBLE-TREE
+               PERFORM WRITE-EDGE-SCORE-DETAIL
+               IF MAX-X > 1 THEN
+                  MOVE MAX-X TO Y
+                  ADD 1 TO CNT
+                  PERFORM DISPLAY-VISIBLE-TREE
+                  PERFORM WRITE-EDGE-SCORE-DETAIL
+               END-IF
+           END-PERFORM
+           .
+
+       DISPLAY-VISIBLE-TREE.
+           MOVE X TO WS-EDIT-A
+           MOVE Y TO WS-EDIT-B
+           DISPLAY 'DAY8: TREE AT ROW ' WS-EDIT-A ', COLUMN ' WS-EDIT-B
+              ' (HEIGHT ' TREE-XY(X,Y) ') IS VISIBLE.'
+           .
+
+      *
+      *    WRITE-EDGE-SCORE-DETAIL EMITS THE DAY8RPT.TXT DETAIL LINE
+      *    FOR AN EDGE TREE. AN EDGE TREE'S VIEW IS BLOCKED BY THE
+      *    GRID BOUNDARY IN AT LEAST ONE DIRECTION, SO ITS SCENIC
+      *    SCORE (AND EACH DIRECTIONAL DISTANCE FEEDING IT) IS
+      *    ALWAYS ZERO - BUT THE ROW IS STILL NEEDED FOR A COMPLETE
+      *    GRID EXPORT.
+       WRITE-EDGE-SCORE-DETAIL.
+           MOVE ZERO TO A B C D SCORE
+           PERFORM WRITE-SCORE-DETAIL
+           .
+
+      *
+      *    WRITE-SCORE-DETAIL RECORDS EVERY TREE'S HEIGHT, SCENIC
+      *    SCORE AND ITS FOUR DIRECTIONAL VIEWING DISTANCES TO
+      *    DAY8RPT.TXT SO THE FULL GRID CAN BE LOADED INTO A
+      *    SPREADSHEET WITHOUT RE-RUNNING THE PROGRAM.
+       WRITE-SCORE-DETAIL.
+           MOVE X TO WS-EDIT-A
+           MOVE Y TO WS-EDIT-B
+           MOVE SCORE TO WS-EDIT-C
+           MOVE A TO WS-EDIT-D
+           MOVE B TO WS-EDIT-E
+           MOVE C TO WS-EDIT-F
+           MOVE D TO WS-EDIT-G
+           MOVE SPACES TO REPORT-LINE
+           STRING 'ROW ' WS-EDIT-A ', COLUMN ' WS-EDIT-B
+              ': HEIGHT=' TREE-XY(X,Y) ' SCENIC SCORE=' WS-EDIT-C
+              ' UP=' WS-EDIT-D ' DOWN=' WS-EDIT-E
+              ' LEFT=' WS-EDIT-F ' RIGHT=' WS-EDIT-G
+              DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+      *
+      *    GET-MAX-VIEW-DIST READS AN OPTIONAL RUN-TIME ARGUMENT
+      *    CAPPING HOW FAR IN ANY ONE DIRECTION A TREE'S VIEW CAN
+      *    COUNT TOWARD ITS SCENIC SCORE. WITHOUT AN ARGUMENT THE
+      *    VIEWING DISTANCE IS EFFECTIVELY UNLIMITED.
+       GET-MAX-VIEW-DIST.
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-MAX-VIEW-DIST-PARM FROM ARGUMENT-VALUE
+              ON EXCEPTION
+                 CONTINUE
+           END-ACCEPT
+           IF FUNCTION TEST-NUMVAL(WS-MAX-VIEW-DIST-PARM) = ZERO THEN
+              COMPUTE WS-MAX-VIEW-DIST =
+                 FUNCTION NUMVAL(WS-MAX-VIEW-DIST-PARM)
+           END-IF
+           .
+
+      *
+      *    WRITE-VISIBILITY-SUMMARY APPENDS THE FINAL PART1/PART2
+      *    TOTALS TO DAY8RPT.TXT SO OTHER PROGRAMS (AND THE MORNING
+      *    STANDUP SCOREBOARD) CAN PICK UP THE RESULT WITHOUT
+      *    RESCANNING EVERY PER-TREE DETAIL LINE.
+       WRITE-VISIBILITY-SUMMARY.
+           MOVE CNT TO WS-EDIT-A
+           MOVE MAX-SCORE TO WS-EDIT-C
+           MOVE SPACES TO REPORT-LINE
+           STRING 'PART 1: ' WS-EDIT-A
+              DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'PART 2: ' WS-EDIT-C
+              DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+       COPY ARCHIVEWR.
+
+       COPY RUNLOGWR.
        END PROGRAM DAY8.
