@@ -3,61 +3,340 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'DAY4RPT.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
+           COPY RUNLOGSL.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  SECTION-RECORD          PIC X(25).
-       WORKING-STORAGE SECTION. 
-       01  SECTION-RANGE1          PIC X(15).
-       01  SECTION-RANGE2          PIC X(15).
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+       COPY RUNLOGFD.
+       WORKING-STORAGE SECTION.
        01  SECTION-START           PIC X(5).
        01  SECTION-END             PIC X(5).
-       01  MIN1                    PIC 9(4) BINARY.
-       01  MAX1                    PIC 9(4) BINARY.
-       01  MIN2                    PIC 9(4) BINARY.
-       01  MAX2                    PIC 9(4) BINARY.
+       01  WS-TRIMMED-RECORD       PIC X(25).
+       01  WS-ONE-RANGE            PIC X(15).
+       01  WS-PARSE-POINTER        PIC 9(4) BINARY.
+       01  WS-PARSE-LENGTH         PIC 9(4) BINARY.
+       01  WS-RANGE-COUNT          PIC 9(4) BINARY VALUE 1.
+       01  WS-RANGE-TABLE OCCURS 1 TO 10 TIMES
+              DEPENDING ON WS-RANGE-COUNT.
+           05 WS-RANGE-MIN         PIC 9(4) BINARY.
+           05 WS-RANGE-MAX         PIC 9(4) BINARY.
+           05 WS-RANGE-TEXT        PIC X(15).
+       01  ELF-I                   PIC 9(4) BINARY.
+       01  ELF-J                   PIC 9(4) BINARY.
        01  OVERLAPS-FULLY-COUNTER  PIC 9(4) BINARY VALUE ZERO.
        01  OVERLAPS-COUNTER        PIC 9(4) BINARY VALUE ZERO.
-       01  INPUT-FILE-STATUS       PIC X(1) VALUE X'00'.
-           88 INPUT-FILE-EOF                VALUE X'FF'.
+       COPY FILESTAT.
+       01  WS-LINE-NUM             PIC 9(9) BINARY VALUE ZERO.
+       01  WS-DETAIL-COUNT         PIC 9(9) BINARY VALUE ZERO.
+       01  WS-BAD-RECORD-COUNT     PIC 9(9) BINARY VALUE ZERO.
+       01  WS-RECORD-INVALID-SW    PIC X(1) VALUE 'N'.
+           88 WS-RECORD-INVALID             VALUE 'Y' FALSE 'N'.
+       01  WS-TRAILER-TEXT         PIC X(10).
+       01  WS-TRAILER-COUNT        PIC 9(9) BINARY VALUE ZERO.
+       01  WS-TRAILER-FOUND-SW     PIC X(1) VALUE 'N'.
+           88 WS-TRAILER-FOUND              VALUE 'Y' FALSE 'N'.
+       01  WS-MULTI-OVERLAP-SW     PIC X(1) VALUE 'N'.
+           88 WS-MULTI-OVERLAP              VALUE 'Y' FALSE 'N'.
+       01  WS-SECTION-COUNT-TABLE.
+           05 WS-SECTION-COUNT OCCURS 10000 TIMES PIC 9(4) BINARY.
+       01  WS-SECTION-NUM          PIC 9(4) BINARY.
+       01  WS-TALLY-MIN            PIC 9(4) BINARY.
+       01  WS-TALLY-MAX            PIC 9(4) BINARY.
+       01  WS-EDIT-A               PIC Z(8)9.
+       01  WS-EDIT-B               PIC Z(8)9.
+       01  WS-EDIT-C               PIC Z(3)9.
+       01  WS-EDIT-D               PIC Z(3)9.
+       01  WS-EDIT-E               PIC Z(3)9.
+       01  WS-EDIT-F               PIC Z(3)9.
+       01  WS-OVERLAP-LABEL        PIC X(16).
+       01  WS-INPUT-FILENAME       PIC X(100) VALUE 'input.txt'.
+       COPY RUNLOGWS.
+       COPY ARCHIVEWS.
+       COPY FNCHKWS.
 
        PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE 
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==1==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-FILENAME==.
+           OPEN INPUT INPUT-FILE
+           PERFORM CHECK-INPUT-FILE-OPEN
+           OPEN OUTPUT REPORT-FILE
+           MOVE 'DAY4 - OVERLAPPING PAIR DETAIL' TO REPORT-LINE
+           WRITE REPORT-LINE
+
            PERFORM UNTIL INPUT-FILE-EOF
               READ INPUT-FILE
-                 AT END 
+                 AT END
                     SET INPUT-FILE-EOF TO TRUE
-                 NOT AT END  
-                    UNSTRING SECTION-RECORD DELIMITED BY ','
-                       INTO SECTION-RANGE1 
-                            SECTION-RANGE2
-                    UNSTRING SECTION-RANGE1 DELIMITED BY '-'
-                       INTO  SECTION-START
-                             SECTION-END
-                    COMPUTE MIN1 = FUNCTION NUMVAL(SECTION-START)
-                    COMPUTE MAX1 = FUNCTION NUMVAL(SECTION-END)
-                    UNSTRING SECTION-RANGE2 DELIMITED BY '-'
-                       INTO  SECTION-START
-                             SECTION-END
-                    COMPUTE MIN2 = FUNCTION NUMVAL(SECTION-START)
-                    COMPUTE MAX2 = FUNCTION NUMVAL(SECTION-END)
-                    IF ((MIN1 <= MAX2) AND (MAX1 >= MIN2)) THEN
-                       ADD +1 TO OVERLAPS-COUNTER
-                       IF ((MIN1 >= MIN2) AND (MAX1 <= MAX2))
-                       OR ((MIN2 >= MIN1) AND (MAX2 <= MAX1)) THEN
-                          ADD +1 TO OVERLAPS-FULLY-COUNTER
-                       END-IF
+                 NOT AT END
+                    ADD 1 TO WS-LINE-NUM
+                    MOVE SECTION-RECORD(1:10) TO WS-TRAILER-TEXT
+                    IF WS-TRAILER-TEXT(1:8) = 'TRAILER:' THEN
+                       PERFORM PROCESS-TRAILER
+                    ELSE
+                       PERFORM PROCESS-DETAIL-RECORD
                     END-IF
               END-READ
            END-PERFORM
-           
+
+           IF WS-BAD-RECORD-COUNT > ZERO THEN
+              DISPLAY 'DAY4: ' WS-BAD-RECORD-COUNT
+                 ' RECORD(S) HAD A SECTION RANGE WHOSE START EXCEEDED'
+                 ' ITS END AND WERE IGNORED.'
+           END-IF
+
+           IF WS-TRAILER-FOUND
+              AND WS-TRAILER-COUNT NOT = WS-DETAIL-COUNT THEN
+              DISPLAY 'DAY4: WARNING - TRAILER RECORD COUNT '
+                 WS-TRAILER-COUNT ' DOES NOT MATCH ' WS-DETAIL-COUNT
+                 ' DETAIL RECORD(S) ACTUALLY READ.'
+           END-IF
+
            DISPLAY 'PART1: ' OVERLAPS-FULLY-COUNTER
            DISPLAY 'PART2: ' OVERLAPS-COUNTER
- 
+
+           IF NOT WS-MULTI-OVERLAP THEN
+              DISPLAY 'DAY4: NO THREE-OR-MORE-WAY SECTION OVERLAPS '
+                 'WERE FOUND.'
+           END-IF
+
+           IF WS-DETAIL-COUNT = ZERO THEN
+              DISPLAY 'DAY4: WARNING - NO RECORDS WERE READ FROM '
+                 FUNCTION TRIM(WS-INPUT-FILENAME) '.'
+           END-IF
+
+           PERFORM WRITE-OVERLAP-SUMMARY
+
            CLOSE INPUT-FILE
+           CLOSE REPORT-FILE
+
+           MOVE 'DAY4' TO RL-PROGRAM-ID
+           MOVE WS-DETAIL-COUNT TO WS-RUN-LOG-RECORDS-READ
+           IF FS-SUCCESS THEN
+              MOVE 'COMPLETED' TO WS-RUN-LOG-STATUS
+              PERFORM ARCHIVE-INPUT-FILE
+           ELSE
+              MOVE 'FAILED' TO WS-RUN-LOG-STATUS
+           END-IF
+           PERFORM WRITE-RUN-LOG
 
            STOP RUN.
-           
+
+      *
+      *    CHECK-INPUT-FILE-OPEN REPORTS AN INPUT-FILE THAT COULDN'T
+      *    BE OPENED (MISSING, PERMISSIONS, ETC.) INSTEAD OF LETTING
+      *    THE PROGRAM RUN STRAIGHT THROUGH HAVING QUIETLY PROCESSED
+      *    ZERO RECORDS.
+       CHECK-INPUT-FILE-OPEN.
+           IF NOT FS-SUCCESS THEN
+              DISPLAY 'DAY4: INPUT FILE '
+                 FUNCTION TRIM(WS-INPUT-FILENAME)
+                 ' COULD NOT BE OPENED (FILE STATUS ' INPUT-FILE-STATUS
+                 ') - NO RECORDS WILL BE PROCESSED.'
+              SET INPUT-FILE-EOF TO TRUE
+              MOVE 8 TO RETURN-CODE
+           END-IF
+           .
+
+      *
+      *    PROCESS-TRAILER PICKS UP THE BATCH TRAILER RECORD (A LINE
+      *    OF THE FORM "TRAILER:NNNNNNNNN") AND REMEMBERS THE DETAIL
+      *    RECORD COUNT IT CARRIES SO IT CAN BE RECONCILED AGAINST
+      *    WS-DETAIL-COUNT ONCE THE FILE HAS BEEN FULLY READ.
+       PROCESS-TRAILER.
+           SET WS-TRAILER-FOUND TO TRUE
+           COMPUTE WS-TRAILER-COUNT =
+              FUNCTION NUMVAL(SECTION-RECORD(9:9))
+           .
+
+      *
+      *    PROCESS-DETAIL-RECORD PARSES A COMMA-DELIMITED LIST OF
+      *    SECTION RANGES OF WHATEVER LENGTH THE RECORD ACTUALLY
+      *    CARRIES (NOT JUST A FIXED PAIR), VALIDATES EACH ONE AND,
+      *    IF ALL ARE VALID, COMPARES EVERY RANGE AGAINST EVERY OTHER
+      *    RANGE ON THE LINE FOR OVERLAP.
+       PROCESS-DETAIL-RECORD.
+           ADD 1 TO WS-DETAIL-COUNT
+           SET WS-RECORD-INVALID TO FALSE
+           MOVE SECTION-RECORD TO WS-TRIMMED-RECORD
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-TRIMMED-RECORD))
+              TO WS-PARSE-LENGTH
+           MOVE 1 TO WS-PARSE-POINTER
+           MOVE ZERO TO WS-RANGE-COUNT
+           PERFORM PARSE-NEXT-RANGE
+              UNTIL WS-PARSE-POINTER > WS-PARSE-LENGTH
+                 OR WS-RANGE-COUNT = 10
+
+           IF WS-RANGE-COUNT = 10 AND WS-PARSE-POINTER
+              <= WS-PARSE-LENGTH THEN
+              DISPLAY 'DAY4: LINE ' WS-LINE-NUM ' HAS MORE THAN 10 '
+                 'SECTION RANGES - RANGES PAST THE 10TH WERE IGNORED.'
+           END-IF
+
+           IF WS-RECORD-INVALID THEN
+              ADD 1 TO WS-BAD-RECORD-COUNT
+              DISPLAY 'DAY4: INVALID SECTION RANGE ON LINE ' WS-LINE-NUM
+                 ' - START EXCEEDS END - RECORD IGNORED.'
+           ELSE
+              PERFORM TALLY-SECTION-COUNTS
+              PERFORM COMPARE-RANGE-PAIRS
+           END-IF
+           .
+
+      *
+      *    PARSE-NEXT-RANGE PEELS ONE COMMA-DELIMITED RANGE OFF THE
+      *    FRONT OF THE RECORD, STORES ITS START/END AND ORIGINAL TEXT
+      *    IN THE NEXT WS-RANGE-TABLE ENTRY, AND ADVANCES THE POINTER
+      *    SO THE NEXT PERFORM PICKS UP WHERE THIS ONE LEFT OFF - SO A
+      *    LINE WITH UP TO 10 RANGES IS CAPTURED IN FULL INSTEAD OF
+      *    SILENTLY DROPPING EVERYTHING PAST THE SECOND ONE; ANY
+      *    RANGES BEYOND THE 10TH ARE DROPPED BUT NOW WARNED ABOUT (SEE
+      *    PROCESS-DETAIL-RECORD).
+       PARSE-NEXT-RANGE.
+           ADD 1 TO WS-RANGE-COUNT
+           UNSTRING WS-TRIMMED-RECORD DELIMITED BY ','
+              INTO WS-ONE-RANGE
+              WITH POINTER WS-PARSE-POINTER
+           MOVE WS-ONE-RANGE TO WS-RANGE-TEXT(WS-RANGE-COUNT)
+           UNSTRING WS-ONE-RANGE DELIMITED BY '-'
+              INTO SECTION-START
+                   SECTION-END
+           COMPUTE WS-RANGE-MIN(WS-RANGE-COUNT) =
+              FUNCTION NUMVAL(SECTION-START)
+           COMPUTE WS-RANGE-MAX(WS-RANGE-COUNT) =
+              FUNCTION NUMVAL(SECTION-END)
+           IF WS-RANGE-MIN(WS-RANGE-COUNT) >
+              WS-RANGE-MAX(WS-RANGE-COUNT) THEN
+              SET WS-RECORD-INVALID TO TRUE
+           END-IF
+           .
+
+      *
+      *    TALLY-SECTION-COUNTS ADDS ONE TO EACH SECTION NUMBER
+      *    COVERED BY ANY RANGE ON THIS LINE, THEN IMMEDIATELY CHECKS
+      *    WHETHER ANY SECTION NUMBER ON THIS LINE ENDED UP COVERED BY
+      *    MORE THAN TWO OF THIS LINE'S OWN RANGES.  THE COUNTING AREA
+      *    IS ZEROED FIRST ACROSS ONLY THE SPAN THIS LINE'S RANGES
+      *    TOUCH, AND THAT SAME SPAN IS ALL THAT GETS SCANNED - THE
+      *    TABLE IS SCOPED TO ONE LINE AT A TIME RATHER THAN LEFT TO
+      *    ACCUMULATE ACROSS THE WHOLE FILE, SO A SECTION NUMBER THAT
+      *    MERELY RECURS ON UNRELATED LATER LINES DOES NOT GET COUNTED
+      *    AS A THREE-OR-MORE-WAY OVERLAP.
+       TALLY-SECTION-COUNTS.
+           MOVE WS-RANGE-MIN(1) TO WS-TALLY-MIN
+           MOVE WS-RANGE-MAX(1) TO WS-TALLY-MAX
+           PERFORM VARYING ELF-I FROM 2 BY 1
+              UNTIL ELF-I > WS-RANGE-COUNT
+              IF WS-RANGE-MIN(ELF-I) < WS-TALLY-MIN THEN
+                 MOVE WS-RANGE-MIN(ELF-I) TO WS-TALLY-MIN
+              END-IF
+              IF WS-RANGE-MAX(ELF-I) > WS-TALLY-MAX THEN
+                 MOVE WS-RANGE-MAX(ELF-I) TO WS-TALLY-MAX
+              END-IF
+           END-PERFORM
+
+           PERFORM VARYING WS-SECTION-NUM FROM WS-TALLY-MIN BY 1
+              UNTIL WS-SECTION-NUM > WS-TALLY-MAX
+              MOVE ZERO TO WS-SECTION-COUNT(WS-SECTION-NUM)
+           END-PERFORM
+
+           PERFORM VARYING ELF-I FROM 1 BY 1
+              UNTIL ELF-I > WS-RANGE-COUNT
+              PERFORM VARYING WS-SECTION-NUM FROM WS-RANGE-MIN(ELF-I)
+                 BY 1 UNTIL WS-SECTION-NUM > WS-RANGE-MAX(ELF-I)
+                 ADD 1 TO WS-SECTION-COUNT(WS-SECTION-NUM)
+              END-PERFORM
+           END-PERFORM
+
+           PERFORM VARYING WS-SECTION-NUM FROM WS-TALLY-MIN BY 1
+              UNTIL WS-SECTION-NUM > WS-TALLY-MAX
+              IF WS-SECTION-COUNT(WS-SECTION-NUM) > 2 THEN
+                 SET WS-MULTI-OVERLAP TO TRUE
+                 MOVE WS-LINE-NUM TO WS-EDIT-A
+                 MOVE WS-SECTION-NUM TO WS-EDIT-C
+                 MOVE WS-SECTION-COUNT(WS-SECTION-NUM) TO WS-EDIT-D
+                 DISPLAY 'DAY4: LINE ' WS-EDIT-A ' - SECTION ' WS-EDIT-C
+                    ' IS COVERED BY ' WS-EDIT-D
+                    ' RANGES ON THIS LINE - A THREE-OR-MORE-WAY '
+                    'OVERLAP.'
+              END-IF
+           END-PERFORM
+           .
+
+      *
+      *    COMPARE-RANGE-PAIRS CHECKS EVERY RANGE PARSED FROM THIS
+      *    RECORD AGAINST EVERY OTHER RANGE ON THE SAME LINE, SO A
+      *    GROUP OF MORE THAN TWO ELVES IS COMPARED PAIRWISE INSTEAD
+      *    OF ONLY EVER LOOKING AT THE FIRST TWO.
+       COMPARE-RANGE-PAIRS.
+           PERFORM VARYING ELF-I FROM 1 BY 1
+              UNTIL ELF-I > WS-RANGE-COUNT
+              PERFORM VARYING ELF-J FROM 1 BY 1
+                 UNTIL ELF-J > WS-RANGE-COUNT
+                 IF ELF-J > ELF-I
+                    AND (WS-RANGE-MIN(ELF-I) <= WS-RANGE-MAX(ELF-J))
+                    AND (WS-RANGE-MAX(ELF-I) >= WS-RANGE-MIN(ELF-J))
+                    THEN
+                    ADD +1 TO OVERLAPS-COUNTER
+                    IF ((WS-RANGE-MIN(ELF-I) >= WS-RANGE-MIN(ELF-J))
+                       AND (WS-RANGE-MAX(ELF-I) <= WS-RANGE-MAX(ELF-J)))
+                    OR ((WS-RANGE-MIN(ELF-J) >= WS-RANGE-MIN(ELF-I))
+                       AND (WS-RANGE-MAX(ELF-J) <= WS-RANGE-MAX(ELF-I)))
+                       THEN
+                       ADD +1 TO OVERLAPS-FULLY-COUNTER
+                    END-IF
+                    PERFORM WRITE-OVERLAP-DETAIL
+                 END-IF
+              END-PERFORM
+           END-PERFORM
+           .
+
+       WRITE-OVERLAP-DETAIL.
+           MOVE WS-LINE-NUM TO WS-EDIT-A
+           MOVE ELF-I TO WS-EDIT-E
+           MOVE ELF-J TO WS-EDIT-F
+           IF ((WS-RANGE-MIN(ELF-I) >= WS-RANGE-MIN(ELF-J))
+              AND (WS-RANGE-MAX(ELF-I) <= WS-RANGE-MAX(ELF-J)))
+           OR ((WS-RANGE-MIN(ELF-J) >= WS-RANGE-MIN(ELF-I))
+              AND (WS-RANGE-MAX(ELF-J) <= WS-RANGE-MAX(ELF-I))) THEN
+              MOVE 'FULLY CONTAINED' TO WS-OVERLAP-LABEL
+           ELSE
+              MOVE 'PARTIAL OVERLAP' TO WS-OVERLAP-LABEL
+           END-IF
+           MOVE SPACES TO REPORT-LINE
+           STRING 'LINE ' WS-EDIT-A ': ELF ' WS-EDIT-E ' ('
+              FUNCTION TRIM(WS-RANGE-TEXT(ELF-I)) ') AND ELF '
+              WS-EDIT-F ' (' FUNCTION TRIM(WS-RANGE-TEXT(ELF-J))
+              ') - ' WS-OVERLAP-LABEL
+              DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+      *
+      *    WRITE-OVERLAP-SUMMARY APPENDS THE FINAL PART1/PART2 PAIR
+      *    COUNTS TO DAY4RPT.TXT SO OTHER PROGRAMS (AND THE MORNING
+      *    STANDUP SCOREBOARD) CAN PICK UP THE RESULT WITHOUT
+      *    RESCANNING EVERY DETAIL LINE.
+       WRITE-OVERLAP-SUMMARY.
+           MOVE OVERLAPS-FULLY-COUNTER TO WS-EDIT-C
+           MOVE OVERLAPS-COUNTER TO WS-EDIT-D
+           MOVE SPACES TO REPORT-LINE
+           STRING 'PART1: ' WS-EDIT-C DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'PART2: ' WS-EDIT-D DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+       COPY ARCHIVEWR.
+
+       COPY RUNLOGWR.
        END PROGRAM DAY4.
