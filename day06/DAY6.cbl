@@ -3,13 +3,23 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT MARKER-FILE ASSIGN TO 'DAY6MRKR.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MARKER-FILE-STATUS.
+           COPY RUNLOGSL.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  INREC                   PIC X(4095).
-       WORKING-STORAGE SECTION. 
+       FD  MARKER-FILE.
+       01  MARKER-RECORD.
+           05 MRK-WIDTH            PIC 9(4).
+           05 FILLER               PIC X(1).
+           05 MRK-LABEL            PIC X(20).
+       COPY RUNLOGFD.
+       WORKING-STORAGE SECTION.
        01  I                       PIC 9(4) BINARY VALUE 4095.
        01  J                       PIC 9(4) BINARY.
        01  K                       PIC 9(4) BINARY.
@@ -18,52 +28,171 @@
        01  LEN                     PIC 9(4) BINARY.
        01  CHAR-TBL.
            02 CHARS OCCURS 1 TO 4095 TIMES
-                    DEPENDING ON I 
-                    INDEXED BY IDX PIC X.    
+                    DEPENDING ON I
+                    INDEXED BY IDX PIC X.
        01  FLAGS.
            02 FILLER               PIC 9 VALUE 0.
                88 FOUND-CHAR           VALUE 1 FALSE 0.
            02 FILLER               PIC 9 VALUE 0.
                88 DONE                 VALUE 1 FALSE 0.
+       01  INPUT-FILE-STATUS       PIC X(1) VALUE X'00'.
+           88 INPUT-FILE-EOF                VALUE X'FF'.
+       01  WS-SIGNAL-NUM           PIC 9(9) BINARY VALUE ZERO.
+       01  WS-MD-IDX               PIC 9(4) BINARY.
+       01  WS-MARKER-COUNT         PIC 9(4) BINARY.
+       01  WS-FIRST-MARKER-POS     PIC 9(4) BINARY.
+       01  WS-EDIT-SIG             PIC Z(8)9.
+       01  WS-EDIT-POS             PIC Z(3)9.
+      *
+      *    MARKER-DEF-TABLE DRIVES HOW MANY DISTINCT-CHARACTER MARKERS
+      *    ARE LOOKED FOR IN EACH SIGNAL AND HOW WIDE EACH ONE IS.  IT
+      *    IS LOADED AT STARTUP FROM DAY6MRKR.TXT (ONE LINE PER MARKER
+      *    WIDTH) SO A NEW WIDTH CAN BE TRIALED WITHOUT A PROGRAM
+      *    CHANGE; IF DAY6MRKR.TXT IS MISSING, THE TRADITIONAL
+      *    START-OF-PACKET/START-OF-MESSAGE PAIR IS BUILT IN PLACE.
+       01  MARKER-DEF-TABLE.
+           02 MARKER-DEF OCCURS 1 TO 20 TIMES
+                 DEPENDING ON MARKER-DEF-COUNT.
+              05 MD-WIDTH          PIC 9(4) BINARY.
+              05 MD-LABEL          PIC X(20).
+       01  MARKER-DEF-COUNT        PIC 9(4) BINARY VALUE 1.
+       01  WS-MARKER-FILE-STATUS   PIC X(2) VALUE '00'.
+           88 FS-MARKER-SUCCESS             VALUE '00'.
+       01  WS-INPUT-FILENAME       PIC X(100) VALUE 'input.txt'.
+       COPY RUNLOGWS.
+       COPY ARCHIVEWS.
+       COPY FNCHKWS.
+
        PROCEDURE DIVISION.
+           PERFORM LOAD-MARKER-DEF-TABLE
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==1==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-FILENAME==.
 
-           OPEN INPUT INPUT-FILE 
-           READ INPUT-FILE
+           OPEN INPUT INPUT-FILE
+           PERFORM UNTIL INPUT-FILE-EOF
+              READ INPUT-FILE
+                 AT END
+                    SET INPUT-FILE-EOF TO TRUE
+                 NOT AT END
+                    ADD 1 TO WS-SIGNAL-NUM
+                    PERFORM PROCESS-SIGNAL
+              END-READ
+           END-PERFORM
            CLOSE INPUT-FILE
-           
-           MOVE INREC TO CHAR-TBL
-           MOVE FUNCTION LENGTH(FUNCTION TRIM(INREC)) TO LEN
 
-           MOVE +4 TO M
-           PERFORM FIND-MARKER
-           DISPLAY 'PART1: ' I
+           MOVE 'DAY6' TO RL-PROGRAM-ID
+           MOVE WS-SIGNAL-NUM TO WS-RUN-LOG-RECORDS-READ
+           MOVE 'COMPLETED' TO WS-RUN-LOG-STATUS
+           PERFORM ARCHIVE-INPUT-FILE
+           PERFORM WRITE-RUN-LOG
 
-           MOVE +14 TO M
-           PERFORM FIND-MARKER
-           DISPLAY 'PART2: ' I
-                      
            STOP RUN.
 
-       FIND-MARKER.
-           SET DONE TO FALSE
+      *
+      *    LOAD-MARKER-DEF-TABLE READS DAY6MRKR.TXT (ONE LINE PER
+      *    MARKER WIDTH) INTO MARKER-DEF-TABLE.  WHEN THE FILE ISN'T
+      *    STAGED, THE TRADITIONAL TWO-WIDTH SCHEME IS BUILT IN PLACE
+      *    SO DAY6 STILL RUNS.
+       LOAD-MARKER-DEF-TABLE.
+           OPEN INPUT MARKER-FILE
+           IF FS-MARKER-SUCCESS THEN
+              MOVE ZERO TO MARKER-DEF-COUNT
+              PERFORM VARYING WS-MD-IDX FROM 1 BY 1
+                 UNTIL WS-MD-IDX > 20
+                 READ MARKER-FILE
+                    AT END
+                       EXIT PERFORM
+                    NOT AT END
+                       ADD 1 TO MARKER-DEF-COUNT
+                       MOVE MRK-WIDTH TO MD-WIDTH(MARKER-DEF-COUNT)
+                       MOVE MRK-LABEL TO MD-LABEL(MARKER-DEF-COUNT)
+                 END-READ
+              END-PERFORM
+              CLOSE MARKER-FILE
+              IF MARKER-DEF-COUNT = ZERO THEN
+                 DISPLAY 'DAY6: DAY6MRKR.TXT CONTAINED NO MARKER '
+                    'DEFINITIONS - USING BUILT-IN MARKER WIDTHS.'
+                 PERFORM BUILD-DEFAULT-MARKER-DEF-TABLE
+              END-IF
+           ELSE
+              DISPLAY 'DAY6: DAY6MRKR.TXT NOT FOUND - USING BUILT-IN '
+                 'MARKER WIDTHS.'
+              PERFORM BUILD-DEFAULT-MARKER-DEF-TABLE
+           END-IF
+           .
+
+      *
+      *    BUILD-DEFAULT-MARKER-DEF-TABLE SUPPLIES THE TRADITIONAL
+      *    START-OF-PACKET/START-OF-MESSAGE MARKER WIDTHS WHEN NO
+      *    EXTERNAL MARKER-DEFINITION FILE IS STAGED.
+       BUILD-DEFAULT-MARKER-DEF-TABLE.
+           MOVE 2 TO MARKER-DEF-COUNT
+           MOVE 4  TO MD-WIDTH(1)
+           MOVE 'START-OF-PACKET'  TO MD-LABEL(1)
+           MOVE 14 TO MD-WIDTH(2)
+           MOVE 'START-OF-MESSAGE' TO MD-LABEL(2)
+           .
+
+      *
+      *    PROCESS-SIGNAL SCANS ONE DATASTREAM SIGNAL (ONE INPUT
+      *    RECORD) FOR EVERY MARKER WIDTH IN MARKER-DEF-TABLE.
+       PROCESS-SIGNAL.
+           MOVE INREC TO CHAR-TBL
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(INREC)) TO LEN
+           PERFORM VARYING WS-MD-IDX FROM 1 BY 1
+              UNTIL WS-MD-IDX > MARKER-DEF-COUNT
+              MOVE MD-WIDTH(WS-MD-IDX) TO M
+              PERFORM FIND-ALL-MARKERS
+           END-PERFORM
+           .
+
+      *
+      *    FIND-ALL-MARKERS REPORTS EVERY POSITION IN THE CURRENT
+      *    SIGNAL WHERE THE LAST M CHARACTERS READ ARE ALL DISTINCT,
+      *    NOT JUST THE FIRST SUCH POSITION.
+       FIND-ALL-MARKERS.
+           MOVE ZERO TO WS-MARKER-COUNT
+           MOVE ZERO TO WS-FIRST-MARKER-POS
            PERFORM VARYING I FROM M BY 1 UNTIL I > LEN
-               OR DONE
                COMPUTE J = I - M + 1
                COMPUTE L = J + M
                SET FOUND-CHAR TO FALSE
                PERFORM VARYING K FROM J BY 1 UNTIL K > L
                    OR FOUND-CHAR
                    COMPUTE IDX = K + 1
-                   SEARCH CHARS 
+                   SEARCH CHARS
                        WHEN CHARS(IDX) = CHARS(K)
                            SET FOUND-CHAR TO TRUE
                    END-SEARCH
                END-PERFORM
                IF NOT FOUND-CHAR THEN
-                   SET DONE TO TRUE
+                   ADD 1 TO WS-MARKER-COUNT
+                   IF WS-MARKER-COUNT = 1 THEN
+                      MOVE I TO WS-FIRST-MARKER-POS
+                   END-IF
+                   MOVE WS-SIGNAL-NUM TO WS-EDIT-SIG
+                   MOVE I TO WS-EDIT-POS
+                   DISPLAY 'SIGNAL ' WS-EDIT-SIG ': '
+                      MD-LABEL(WS-MD-IDX)
+                      ' MARKER ENDS AT POSITION ' WS-EDIT-POS
                END-IF
            END-PERFORM
-           SUBTRACT 1 FROM I
+           IF WS-MARKER-COUNT = ZERO THEN
+              MOVE WS-SIGNAL-NUM TO WS-EDIT-SIG
+              DISPLAY 'SIGNAL ' WS-EDIT-SIG ': NO ' MD-LABEL(WS-MD-IDX)
+                 ' MARKER FOUND.'
+           END-IF
+           IF WS-SIGNAL-NUM = 1 THEN
+              IF WS-MD-IDX = 1 THEN
+                 DISPLAY 'PART1: ' WS-FIRST-MARKER-POS
+              ELSE
+                 DISPLAY 'PART2: ' WS-FIRST-MARKER-POS
+              END-IF
+           END-IF
            .
 
+       COPY ARCHIVEWR.
+
+       COPY RUNLOGWR.
        END PROGRAM DAY6.
