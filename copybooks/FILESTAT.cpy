@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------
+      *  FILESTAT.CPY
+      *  COMMON INPUT-FILE FILE STATUS FIELD AND END-OF-FILE SWITCH.
+      *  COPY THIS MEMBER INTO WORKING-STORAGE FOR ANY PROGRAM THAT
+      *  DECLARES A FILE STATUS IS INPUT-FILE-STATUS CLAUSE ON ITS
+      *  INPUT-FILE SELECT.
+      *----------------------------------------------------------------
+       01  INPUT-FILE-STATUS           PIC X(02) VALUE '00'.
+           88  FS-SUCCESS                        VALUE '00'.
+           88  FS-EOF                            VALUE '10'.
+           88  FS-FILE-NOT-FOUND                 VALUE '35'.
+           88  FS-PERMANENT-ERROR                VALUE '30' THRU '39'.
+       01  INPUT-FILE-EOF-SW           PIC X(01) VALUE 'N'.
+           88  INPUT-FILE-EOF                     VALUE 'Y'.
