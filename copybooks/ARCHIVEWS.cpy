@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------
+      *  ARCHIVEWS.CPY
+      *  WORKING-STORAGE FIELDS SUPPORTING THE INPUT-FILE ARCHIVE STEP.
+      *  COPY INTO WORKING-STORAGE ALONGSIDE ARCHIVEWR.CPY AND PERFORM
+      *  ARCHIVE-INPUT-FILE (SEE ARCHIVEWR.CPY) AFTER A SUCCESSFUL RUN,
+      *  BEFORE THE PROGRAM ENDS.
+      *----------------------------------------------------------------
+       01  WS-ARCHIVE-DIR              PIC X(20) VALUE 'archive'.
+       01  WS-ARCHIVE-CMD              PIC X(200).
+       01  WS-ARCHIVE-DATE.
+           05  WS-AR-YYYY              PIC 9(04).
+           05  WS-AR-MM                PIC 9(02).
+           05  WS-AR-DD                PIC 9(02).
+       01  WS-ARCHIVE-TIME.
+           05  WS-AR-HH                PIC 9(02).
+           05  WS-AR-MN                PIC 9(02).
+           05  WS-AR-SS                PIC 9(02).
+           05  FILLER                  PIC 9(02).
