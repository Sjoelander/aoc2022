@@ -0,0 +1,31 @@
+      *----------------------------------------------------------------
+      *  RUNLOGWR.CPY
+      *  PROCEDURE-DIVISION PARAGRAPH THAT APPENDS ONE ENTRY TO THE
+      *  SHARED BATCH RUN-LOG.  CALLER MUST SET WS-RUN-LOG-RECORDS-READ
+      *  AND WS-RUN-LOG-STATUS, AND MOVE ITS OWN PROGRAM-ID INTO
+      *  RL-PROGRAM-ID, BEFORE PERFORMING THIS PARAGRAPH.
+      *----------------------------------------------------------------
+       WRITE-RUN-LOG.
+           MOVE SPACES TO RUN-LOG-RECORD
+           ACCEPT WS-RL-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RL-TIME FROM TIME
+           MOVE WS-RL-YYYY TO RL-RUN-DATE(1:4)
+           MOVE '-' TO RL-RUN-DATE(5:1)
+           MOVE WS-RL-MM TO RL-RUN-DATE(6:2)
+           MOVE '-' TO RL-RUN-DATE(8:1)
+           MOVE WS-RL-DD TO RL-RUN-DATE(9:2)
+           MOVE WS-RL-HH TO RL-RUN-TIME(1:2)
+           MOVE ':' TO RL-RUN-TIME(3:1)
+           MOVE WS-RL-MN TO RL-RUN-TIME(4:2)
+           MOVE ':' TO RL-RUN-TIME(6:1)
+           MOVE WS-RL-SS TO RL-RUN-TIME(7:2)
+           MOVE WS-RUN-LOG-RECORDS-READ TO RL-RECORDS-READ
+           MOVE WS-RUN-LOG-STATUS TO RL-COMPLETION-STATUS
+           OPEN EXTEND RUN-LOG-FILE
+           IF NOT FS-RUNLOG-OK
+              CLOSE RUN-LOG-FILE
+              OPEN OUTPUT RUN-LOG-FILE
+           END-IF
+           WRITE RUN-LOG-RECORD
+           CLOSE RUN-LOG-FILE
+           .
