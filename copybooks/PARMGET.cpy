@@ -0,0 +1,47 @@
+      *----------------------------------------------------------------
+      *  PARMGET.CPY
+      *  RETRIEVES RUN-TIME ARGUMENT NUMBER ==ARG-NUM== (THE INPUT
+      *  DATASET NAME) INTO ==FILENAME-VAR==, LEAVING THE
+      *  CALLER-SUPPLIED DEFAULT IN PLACE WHEN NO SUCH ARGUMENT WAS
+      *  PASSED ON THE COMMAND LINE, THEN SCREENS THE RESULT FOR SHELL
+      *  METACHARACTERS (SEE FNCHECK.CPY) SINCE THIS VALUE CAN END UP
+      *  IN A CALL 'SYSTEM' COMMAND STRING DOWNSTREAM.  COPY INTO THE
+      *  PROCEDURE DIVISION WITH:
+      *
+      *      COPY PARMGET REPLACING ==ARG-NUM== BY ==1==
+      *                             ==FILENAME-VAR== BY
+      *                             ==WS-INPUT-FILENAME==.
+      *
+      *  THE CALLING PROGRAM MUST ALSO COPY FNCHKWS INTO ITS
+      *  WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------
+           DISPLAY ARG-NUM UPON ARGUMENT-NUMBER
+           ACCEPT FILENAME-VAR FROM ARGUMENT-VALUE
+              ON EXCEPTION
+                 CONTINUE
+           END-ACCEPT
+           SET WS-FNCHK-INVALID TO FALSE
+           PERFORM VARYING WS-FNCHK-IDX FROM 1 BY 1
+              UNTIL WS-FNCHK-IDX > FUNCTION LENGTH(FILENAME-VAR)
+              IF FILENAME-VAR(WS-FNCHK-IDX:1) = ';'
+                 OR FILENAME-VAR(WS-FNCHK-IDX:1) = '|'
+                 OR FILENAME-VAR(WS-FNCHK-IDX:1) = '&'
+                 OR FILENAME-VAR(WS-FNCHK-IDX:1) = '$'
+                 OR FILENAME-VAR(WS-FNCHK-IDX:1) = '`'
+                 OR FILENAME-VAR(WS-FNCHK-IDX:1) = '<'
+                 OR FILENAME-VAR(WS-FNCHK-IDX:1) = '>'
+                 OR FILENAME-VAR(WS-FNCHK-IDX:1) = '*'
+                 OR FILENAME-VAR(WS-FNCHK-IDX:1) = '?'
+                 OR FILENAME-VAR(WS-FNCHK-IDX:1) = '\'
+                 OR FILENAME-VAR(WS-FNCHK-IDX:1) = QUOTE
+                 OR FILENAME-VAR(WS-FNCHK-IDX:1) = ''''
+                 THEN
+                 SET WS-FNCHK-INVALID TO TRUE
+              END-IF
+           END-PERFORM
+           IF WS-FNCHK-INVALID THEN
+              DISPLAY 'INVALID CHARACTER IN INPUT DATASET NAME "'
+                 FUNCTION TRIM(FILENAME-VAR)
+                 '" - USING DEFAULT OF input.txt.'
+              MOVE 'input.txt' TO FILENAME-VAR
+           END-IF
