@@ -0,0 +1,9 @@
+      *----------------------------------------------------------------
+      *  RUNLOGSL.CPY
+      *  FILE-CONTROL SELECT FOR THE SHARED BATCH RUN-LOG.  COPY INTO
+      *  FILE-CONTROL.  RUN-LOG-FILE IS OPENED EXTEND SO EVERY PROGRAM
+      *  IN THE BATCH STREAM APPENDS TO THE SAME LOG.
+      *----------------------------------------------------------------
+           SELECT RUN-LOG-FILE ASSIGN TO DYNAMIC WS-RUN-LOG-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-RUN-LOG-STATUS-CD.
