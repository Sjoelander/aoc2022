@@ -0,0 +1,17 @@
+      *----------------------------------------------------------------
+      *  RUNLOGFD.CPY
+      *  FILE SECTION ENTRY FOR THE SHARED BATCH RUN-LOG.  COPY INTO
+      *  FILE SECTION.  THE MATCHING SELECT LIVES IN RUNLOGSL.CPY AND
+      *  THE WORKING-STORAGE FIELDS IN RUNLOGWS.CPY.
+      *----------------------------------------------------------------
+       FD  RUN-LOG-FILE.
+       01  RUN-LOG-RECORD.
+           05  RL-PROGRAM-ID           PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  RL-RUN-DATE             PIC X(10).
+           05  FILLER                  PIC X(01).
+           05  RL-RUN-TIME             PIC X(08).
+           05  FILLER                  PIC X(01).
+           05  RL-RECORDS-READ         PIC Z(9).
+           05  FILLER                  PIC X(01).
+           05  RL-COMPLETION-STATUS    PIC X(20).
