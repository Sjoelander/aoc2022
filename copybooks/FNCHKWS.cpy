@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------
+      *  FNCHKWS.CPY
+      *  SCRATCH FIELDS FOR FNCHECK.CPY'S SHELL-METACHARACTER SCAN OF
+      *  AN INPUT DATASET NAME.  COPY INTO WORKING-STORAGE OF ANY
+      *  PROGRAM THAT ALSO COPIES FNCHECK (DIRECTLY, OR INDIRECTLY VIA
+      *  PARMGET).
+      *----------------------------------------------------------------
+       01  WS-FNCHK-IDX             PIC 9(3) BINARY.
+       01  WS-FNCHK-INVALID-SW      PIC X(1) VALUE 'N'.
+           88 WS-FNCHK-INVALID               VALUE 'Y' FALSE 'N'.
