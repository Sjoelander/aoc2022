@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------
+      *  ARCHIVEWR.CPY
+      *  PROCEDURE-DIVISION PARAGRAPH THAT ARCHIVES THE PROGRAM'S
+      *  INPUT-FILE UNDER A DATE/TIME-STAMPED NAME IN THE ARCHIVE
+      *  DIRECTORY, SO A LATER RERUN OR AUDIT CAN TELL WHICH DATA
+      *  DROVE A GIVEN RUN'S RESULTS INSTEAD OF FINDING 'INPUT.TXT'
+      *  OVERWRITTEN BY THE NEXT DAY'S FILE.  CALLER MUST MOVE ITS OWN
+      *  PROGRAM-ID INTO RL-PROGRAM-ID AND LEAVE THE ACTUAL INPUT
+      *  DATASET NAME IN WS-INPUT-FILENAME BEFORE PERFORMING THIS
+      *  PARAGRAPH.
+      *----------------------------------------------------------------
+       ARCHIVE-INPUT-FILE.
+           ACCEPT WS-ARCHIVE-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-ARCHIVE-TIME FROM TIME
+
+           MOVE SPACES TO WS-ARCHIVE-CMD
+           STRING 'mkdir -p ' FUNCTION TRIM(WS-ARCHIVE-DIR)
+              DELIMITED BY SIZE INTO WS-ARCHIVE-CMD
+           CALL 'SYSTEM' USING WS-ARCHIVE-CMD
+
+           MOVE SPACES TO WS-ARCHIVE-CMD
+           STRING 'cp ' FUNCTION TRIM(WS-INPUT-FILENAME) ' '
+              FUNCTION TRIM(WS-ARCHIVE-DIR) '/'
+              FUNCTION TRIM(RL-PROGRAM-ID) '_'
+              WS-AR-YYYY WS-AR-MM WS-AR-DD '_'
+              WS-AR-HH WS-AR-MN WS-AR-SS '.DAT'
+              DELIMITED BY SIZE INTO WS-ARCHIVE-CMD
+           CALL 'SYSTEM' USING WS-ARCHIVE-CMD
+           .
