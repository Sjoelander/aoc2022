@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------
+      *  RUNLOGWS.CPY
+      *  WORKING-STORAGE FIELDS SUPPORTING THE SHARED BATCH RUN-LOG.
+      *  COPY INTO WORKING-STORAGE ALONGSIDE RUNLOGFD.CPY/RUNLOGSL.CPY
+      *  AND PERFORM WRITE-RUN-LOG (SEE RUNLOGWR.CPY) JUST BEFORE THE
+      *  PROGRAM ENDS.
+      *----------------------------------------------------------------
+       01  WS-RUN-LOG-FILENAME         PIC X(100) VALUE 'runlog.txt'.
+       01  WS-RUN-LOG-DATE-TIME.
+           05  WS-RL-DATE.
+               10  WS-RL-YYYY          PIC 9(04).
+               10  WS-RL-MM            PIC 9(02).
+               10  WS-RL-DD            PIC 9(02).
+           05  WS-RL-TIME.
+               10  WS-RL-HH            PIC 9(02).
+               10  WS-RL-MN            PIC 9(02).
+               10  WS-RL-SS            PIC 9(02).
+               10  FILLER              PIC 9(02).
+       01  WS-RUN-LOG-RECORDS-READ     PIC 9(09) BINARY VALUE ZERO.
+       01  WS-RUN-LOG-STATUS           PIC X(20) VALUE SPACES.
+       01  WS-RUN-LOG-STATUS-CD        PIC X(02) VALUE '00'.
+           88  FS-RUNLOG-OK                       VALUE '00'.
