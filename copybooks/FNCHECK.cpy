@@ -0,0 +1,43 @@
+      *----------------------------------------------------------------
+      *  FNCHECK.CPY
+      *  SCANS ==FN-TARGET== FOR CHARACTERS THAT HAVE SPECIAL MEANING
+      *  TO THE COMMAND SHELL, SINCE AN INPUT DATASET NAME CAN END UP
+      *  SUBSTITUTED INTO A CALL 'SYSTEM' COMMAND STRING (SEE
+      *  ARCHIVEWR.CPY, DRIVER.CBL'S RUN-DAYn PARAGRAPHS AND
+      *  LAUNCH.CBL'S RUN-CHOSEN-DAY).  IF ANY DISALLOWED CHARACTER IS
+      *  FOUND, ==FN-TARGET== IS FORCED BACK TO THE STANDARD DEFAULT
+      *  OF input.txt RATHER THAN LETTING THE VALUE REACH A SHELL
+      *  COMMAND LINE.  COPY INTO THE PROCEDURE DIVISION IMMEDIATELY
+      *  AFTER ==FN-TARGET== HAS BEEN POPULATED, WITH:
+      *
+      *      COPY FNCHECK REPLACING ==FN-TARGET== BY
+      *                             ==WS-INPUT-FILENAME==.
+      *
+      *  THE CALLING PROGRAM MUST ALSO COPY FNCHKWS INTO ITS
+      *  WORKING-STORAGE SECTION FOR THE SCRATCH FIELDS USED HERE.
+      *----------------------------------------------------------------
+           SET WS-FNCHK-INVALID TO FALSE
+           PERFORM VARYING WS-FNCHK-IDX FROM 1 BY 1
+              UNTIL WS-FNCHK-IDX > FUNCTION LENGTH(FN-TARGET)
+              IF FN-TARGET(WS-FNCHK-IDX:1) = ';'
+                 OR FN-TARGET(WS-FNCHK-IDX:1) = '|'
+                 OR FN-TARGET(WS-FNCHK-IDX:1) = '&'
+                 OR FN-TARGET(WS-FNCHK-IDX:1) = '$'
+                 OR FN-TARGET(WS-FNCHK-IDX:1) = '`'
+                 OR FN-TARGET(WS-FNCHK-IDX:1) = '<'
+                 OR FN-TARGET(WS-FNCHK-IDX:1) = '>'
+                 OR FN-TARGET(WS-FNCHK-IDX:1) = '*'
+                 OR FN-TARGET(WS-FNCHK-IDX:1) = '?'
+                 OR FN-TARGET(WS-FNCHK-IDX:1) = '\'
+                 OR FN-TARGET(WS-FNCHK-IDX:1) = QUOTE
+                 OR FN-TARGET(WS-FNCHK-IDX:1) = ''''
+                 THEN
+                 SET WS-FNCHK-INVALID TO TRUE
+              END-IF
+           END-PERFORM
+           IF WS-FNCHK-INVALID THEN
+              DISPLAY 'INVALID CHARACTER IN INPUT DATASET NAME "'
+                 FUNCTION TRIM(FN-TARGET)
+                 '" - USING DEFAULT OF input.txt.'
+              MOVE 'input.txt' TO FN-TARGET
+           END-IF
