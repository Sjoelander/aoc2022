@@ -3,13 +3,19 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO 'DAY3RPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+           COPY RUNLOGSL.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  RUCKSACK                PIC X(50).
-       WORKING-STORAGE SECTION. 
+       FD  REPORT-FILE.
+       01  REPORT-LINE              PIC X(80).
+       COPY RUNLOGFD.
+       WORKING-STORAGE SECTION.
        01 STRING-TABLE.
            05 STRING-ELEMENT OCCURS 3 TIMES
                                    PIC X(50).
@@ -25,16 +31,39 @@
        01 GROUP-COUNTER            PIC 9(4) BINARY.
        01 INPUT-FILE-STATUS        PIC X(1) VALUE X'00'.
            88 INPUT-FILE-EOF                VALUE X'FF'.
+       01 WS-LINE-NUM               PIC 9(9) BINARY VALUE ZERO.
+       01 WS-COMPARTMENT            PIC X(50).
+       01 WS-COMPART-LEN            PIC 9(4) BINARY.
+       01 WS-COMPARTMENT-NUM        PIC 9(1) BINARY.
+       01 WS-DUP-I                  PIC 9(4) BINARY.
+       01 WS-DUP-CHAR               PIC X.
+       01 WS-CHAR-IDX               PIC 9(4) BINARY.
+       01 WS-CHAR-COUNT-TABLE.
+           05 WS-CHAR-COUNT OCCURS 256 TIMES PIC 9(4) BINARY.
+       01 WS-GROUP-NUM               PIC 9(9) BINARY VALUE ZERO.
+       01 WS-EDIT-GROUP-NUM          PIC Z(8)9.
+       01 WS-EDIT-PRIO-SCORE         PIC Z(3)9.
+       01 WS-INPUT-FILENAME          PIC X(100) VALUE 'input.txt'.
+       COPY RUNLOGWS.
+       COPY ARCHIVEWS.
+       COPY FNCHKWS.
 
        PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE 
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==1==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-FILENAME==.
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE 'DAY3 - GROUP BADGE DETAIL' TO REPORT-LINE
+           WRITE REPORT-LINE
 
            PERFORM UNTIL INPUT-FILE-EOF
               READ INPUT-FILE
-                 AT END 
+                 AT END
                     SET INPUT-FILE-EOF TO TRUE
-                 NOT AT END  
-                    PERFORM PART1 
+                 NOT AT END
+                    ADD 1 TO WS-LINE-NUM
+                    PERFORM PART1
                     ADD 1 TO GROUP-COUNTER
                     MOVE RUCKSACK TO RUCKSACK-STRING(GROUP-COUNTER)
                     IF GROUP-COUNTER = 3 THEN
@@ -43,11 +72,24 @@
                     END-IF
               END-READ
            END-PERFORM
-           
+
            DISPLAY 'PART1: ' PRIO-SUM-PART1
            DISPLAY 'PART2: ' PRIO-SUM-PART2
- 
+
+           IF GROUP-COUNTER NOT = ZERO THEN
+              DISPLAY 'DAY3: WARNING - RUCKSACK FILE ENDED WITH AN '
+                 'INCOMPLETE TRAILING GROUP OF ' GROUP-COUNTER
+                 ' RUCKSACK(S) - NO BADGE COMPUTED FOR THIS GROUP.'
+           END-IF
+
            CLOSE INPUT-FILE
+           CLOSE REPORT-FILE
+
+           MOVE 'DAY3' TO RL-PROGRAM-ID
+           MOVE WS-LINE-NUM TO WS-RUN-LOG-RECORDS-READ
+           MOVE 'COMPLETED' TO WS-RUN-LOG-STATUS
+           PERFORM ARCHIVE-INPUT-FILE
+           PERFORM WRITE-RUN-LOG
 
            STOP RUN.
 
@@ -57,33 +99,105 @@
            ADD 1 TO STR-LEN GIVING OFFSET
            MOVE RUCKSACK(1:STR-LEN) TO STRING-ELEMENT(1)
            MOVE RUCKSACK(OFFSET:) TO STRING-ELEMENT(2)
+
+           MOVE STRING-ELEMENT(1) TO WS-COMPARTMENT
+           MOVE 1 TO WS-COMPARTMENT-NUM
+           PERFORM CHECK-COMPARTMENT-DUPES
+           MOVE STRING-ELEMENT(2) TO WS-COMPARTMENT
+           MOVE 2 TO WS-COMPARTMENT-NUM
+           PERFORM CHECK-COMPARTMENT-DUPES
+
            CALL 'DAY3CHAR2' USING STRING-TABLE, CHAR
            CALL 'DAY3PRIO' USING CHAR, PRIO-SCORE
            ADD PRIO-SCORE TO PRIO-SUM-PART1
            .
 
+      *
+      *    CHECK-COMPARTMENT-DUPES FLAGS ANY ITEM LETTER THAT APPEARS
+      *    MORE THAN ONCE WITHIN THE SAME COMPARTMENT (WS-COMPARTMENT,
+      *    WS-COMPART-LEN CHARACTERS LONG).  IN PRACTICE A REPEATED
+      *    LETTER IN ONE COMPARTMENT IS USUALLY A DATA-ENTRY ERROR IN
+      *    THE SOURCE MANIFEST RATHER THAN A REAL DUPLICATE ITEM.
+       CHECK-COMPARTMENT-DUPES.
+           MOVE STR-LEN TO WS-COMPART-LEN
+           INITIALIZE WS-CHAR-COUNT-TABLE
+           PERFORM VARYING WS-DUP-I FROM 1 BY 1
+              UNTIL WS-DUP-I > WS-COMPART-LEN
+              MOVE WS-COMPARTMENT(WS-DUP-I:1) TO WS-DUP-CHAR
+              COMPUTE WS-CHAR-IDX = FUNCTION ORD(WS-DUP-CHAR)
+              ADD 1 TO WS-CHAR-COUNT(WS-CHAR-IDX)
+           END-PERFORM
+           PERFORM VARYING WS-CHAR-IDX FROM 1 BY 1
+              UNTIL WS-CHAR-IDX > 256
+              IF WS-CHAR-COUNT(WS-CHAR-IDX) > 1 THEN
+                 MOVE FUNCTION CHAR(WS-CHAR-IDX) TO WS-DUP-CHAR
+                 DISPLAY 'DAY3: DUPLICATE ITEM "' WS-DUP-CHAR
+                    '" IN COMPARTMENT ' WS-COMPARTMENT-NUM
+                    ' OF RUCKSACK AT LINE ' WS-LINE-NUM
+                    ' - LIKELY A DATA-ENTRY ERROR.'
+              END-IF
+           END-PERFORM
+           .
+
        PART2.
+           ADD 1 TO WS-GROUP-NUM
            MOVE RUCKSACK-TABLE TO STRING-TABLE
            CALL 'DAY3CHAR3' USING STRING-TABLE, CHAR
            CALL 'DAY3PRIO' USING CHAR, PRIO-SCORE
            ADD PRIO-SCORE TO PRIO-SUM-PART2
+           PERFORM WRITE-BADGE-DETAIL
            .
+
+      *
+      *    WRITE-BADGE-DETAIL RECORDS THE THREE RUCKSACKS IN THE
+      *    GROUP, THE COMMON BADGE ITEM AND ITS PRIORITY SCORE.
+       WRITE-BADGE-DETAIL.
+           MOVE WS-GROUP-NUM TO WS-EDIT-GROUP-NUM
+           MOVE PRIO-SCORE TO WS-EDIT-PRIO-SCORE
+           MOVE SPACES TO REPORT-LINE
+           STRING 'GROUP ' WS-EDIT-GROUP-NUM
+              ': BADGE=' CHAR
+              ' PRIORITY=' WS-EDIT-PRIO-SCORE
+              DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING '   RUCKSACK 1: ' DELIMITED BY SIZE
+              FUNCTION TRIM(RUCKSACK-STRING(1)) DELIMITED BY SIZE
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING '   RUCKSACK 2: ' DELIMITED BY SIZE
+              FUNCTION TRIM(RUCKSACK-STRING(2)) DELIMITED BY SIZE
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING '   RUCKSACK 3: ' DELIMITED BY SIZE
+              FUNCTION TRIM(RUCKSACK-STRING(3)) DELIMITED BY SIZE
+              INTO REPORT-LINE
+           WRITE REPORT-LINE
+           .
+
+       COPY ARCHIVEWR.
+
+       COPY RUNLOGWR.
        END PROGRAM DAY3.
 
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DAY3CHAR.
        DATA DIVISION.
-       LOCAL-STORAGE SECTION. 
+       LOCAL-STORAGE SECTION.
        01 I                  PIC 9(4) BINARY.
        01 J                  PIC 9(4) BINARY.
        01 J-MAX              PIC 9(4) BINARY.
-       01 K                  PIC 9(4) BINARY.
-       01 L                  PIC 9(4) BINARY.
        01 STR-LEN            PIC 9(4) BINARY.
+       01 CHAR-IDX           PIC 9(4) BINARY.
        01 CHAR               PIC X.
-       01 FILLER OCCURS 2 TIMES PIC X(1) VALUE ALL X'00'.
-           88 FOUND                   VALUE X'FF' FALSE X'00'.
-       LINKAGE SECTION. 
+       01 WS-ALL-PRESENT-SW  PIC X(1) VALUE 'N'.
+           88 WS-ALL-PRESENT          VALUE 'Y' FALSE 'N'.
+       01 PRESENCE-TABLE.
+           05 PRESENT-IN-STR OCCURS 3 TIMES.
+              10 PRESENT-CHAR OCCURS 256 TIMES PIC X(1) VALUE 'N'.
+       LINKAGE SECTION.
        01 RET-CHAR           PIC X.
        01 STR-TABLE.
            05 STR OCCURS 3 TIMES PIC X(50).
@@ -94,30 +208,43 @@
            GO TO MAIN
            ENTRY 'DAY3CHAR2' USING STR-TABLE, RET-CHAR
            MOVE 2 TO J-MAX
-           SET FOUND(2) TO TRUE
            GO TO MAIN
            .
+      *
+      *    MAIN BUILDS A PER-STRING CHARACTER-PRESENCE TABLE (INDEXED
+      *    BY FUNCTION ORD) SO THE COMMON CHARACTER CAN BE FOUND IN A
+      *    SINGLE PASS OVER EACH STRING, RATHER THAN RE-SCANNING THE
+      *    OTHER STRINGS WITH INSPECT FOR EVERY CHARACTER OF THE FIRST.
        MAIN.
-           COMPUTE STR-LEN = FUNCTION LENGTH(FUNCTION TRIM(STR(1), 
-              TRAILING))
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > STR-LEN OR
-              (FOUND(1) AND FOUND(2))
-              MOVE STR(1)(I:1) TO CHAR
-              PERFORM VARYING J FROM 2 BY 1 UNTIL J > J-MAX
-                  SUBTRACT 1 FROM J GIVING K
-                  MOVE ZERO TO L
-                  INSPECT STR(J) TALLYING L FOR ALL CHAR
-                  IF L > 0 THEN 
-                    SET FOUND(K) TO TRUE
-                  ELSE 
-                    SET FOUND(K) TO FALSE
-                  END-IF
+           INITIALIZE PRESENCE-TABLE
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > J-MAX
+              COMPUTE STR-LEN = FUNCTION LENGTH(FUNCTION TRIM(STR(J),
+                 TRAILING))
+              PERFORM VARYING I FROM 1 BY 1 UNTIL I > STR-LEN
+                 COMPUTE CHAR-IDX = FUNCTION ORD(STR(J)(I:1))
+                 MOVE 'Y' TO PRESENT-CHAR(J, CHAR-IDX)
               END-PERFORM
            END-PERFORM
+
+           SET WS-ALL-PRESENT TO FALSE
+           PERFORM VARYING CHAR-IDX FROM 1 BY 1
+              UNTIL CHAR-IDX > 256 OR WS-ALL-PRESENT
+              PERFORM CHECK-ALL-PRESENT
+           END-PERFORM
+           MOVE FUNCTION CHAR(CHAR-IDX - 1) TO CHAR
            MOVE CHAR TO RET-CHAR
            GOBACK
            .
 
+       CHECK-ALL-PRESENT.
+           SET WS-ALL-PRESENT TO TRUE
+           PERFORM VARYING J FROM 1 BY 1 UNTIL J > J-MAX
+              IF PRESENT-CHAR(J, CHAR-IDX) NOT = 'Y' THEN
+                 SET WS-ALL-PRESENT TO FALSE
+              END-IF
+           END-PERFORM
+           .
+
        END PROGRAM DAY3CHAR.
 
        IDENTIFICATION DIVISION.
