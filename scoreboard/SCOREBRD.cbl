@@ -0,0 +1,282 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SCOREBRD.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DAY1-REPORT ASSIGN TO 'DAY1RPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DAY1-FILE-STATUS.
+           SELECT DAY2-REPORT ASSIGN TO 'DAY2RPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DAY2-FILE-STATUS.
+           SELECT DAY4-REPORT ASSIGN TO 'DAY4RPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DAY4-FILE-STATUS.
+           SELECT DAY8-REPORT ASSIGN TO 'DAY8RPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-DAY8-FILE-STATUS.
+           SELECT SCOREBOARD-FILE ASSIGN TO 'SCOREBRD.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DAY1-REPORT.
+       01  DAY1-REPORT-LINE            PIC X(80).
+       FD  DAY2-REPORT.
+       01  DAY2-REPORT-LINE            PIC X(80).
+       FD  DAY4-REPORT.
+       01  DAY4-REPORT-LINE            PIC X(80).
+       FD  DAY8-REPORT.
+       01  DAY8-REPORT-LINE            PIC X(80).
+       FD  SCOREBOARD-FILE.
+       01  SCOREBOARD-LINE             PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-DAY1-FILE-STATUS         PIC X(2) VALUE '00'.
+           88 FS-DAY1-OK                        VALUE '00'.
+       01  WS-DAY2-FILE-STATUS         PIC X(2) VALUE '00'.
+           88 FS-DAY2-OK                        VALUE '00'.
+       01  WS-DAY4-FILE-STATUS         PIC X(2) VALUE '00'.
+           88 FS-DAY4-OK                        VALUE '00'.
+       01  WS-DAY8-FILE-STATUS         PIC X(2) VALUE '00'.
+           88 FS-DAY8-OK                        VALUE '00'.
+       01  WS-EOF-SW                   PIC X(1) VALUE 'N'.
+           88 WS-EOF                            VALUE 'Y' FALSE 'N'.
+       01  WS-DAY1-AVAILABLE-SW        PIC X(1) VALUE 'N'.
+           88 WS-DAY1-AVAILABLE                 VALUE 'Y' FALSE 'N'.
+       01  WS-DAY2-AVAILABLE-SW        PIC X(1) VALUE 'N'.
+           88 WS-DAY2-AVAILABLE                 VALUE 'Y' FALSE 'N'.
+       01  WS-DAY4-AVAILABLE-SW        PIC X(1) VALUE 'N'.
+           88 WS-DAY4-AVAILABLE                 VALUE 'Y' FALSE 'N'.
+       01  WS-DAY8-AVAILABLE-SW        PIC X(1) VALUE 'N'.
+           88 WS-DAY8-AVAILABLE                 VALUE 'Y' FALSE 'N'.
+       01  WS-LABEL-TEXT               PIC X(20).
+       01  WS-VALUE-TEXT               PIC X(40).
+       01  WS-NUM-PART                 PIC X(40).
+       01  WS-JUNK-TEXT                PIC X(40).
+       01  WS-DAY1-HIGHEST             PIC 9(9) VALUE ZERO.
+       01  WS-DAY2-PART1               PIC 9(9) VALUE ZERO.
+       01  WS-DAY2-PART2               PIC 9(9) VALUE ZERO.
+       01  WS-DAY4-PART1               PIC 9(9) VALUE ZERO.
+       01  WS-DAY4-PART2               PIC 9(9) VALUE ZERO.
+       01  WS-DAY8-PART1               PIC 9(9) VALUE ZERO.
+       01  WS-DAY8-PART2               PIC 9(9) VALUE ZERO.
+       01  WS-EDIT-A                   PIC Z(8)9.
+       01  WS-EDIT-B                   PIC Z(8)9.
+
+       PROCEDURE DIVISION.
+           PERFORM READ-DAY1-REPORT
+           PERFORM READ-DAY2-REPORT
+           PERFORM READ-DAY4-REPORT
+           PERFORM READ-DAY8-REPORT
+           PERFORM WRITE-SCOREBOARD
+           STOP RUN.
+
+      *
+      *    READ-DAY1-REPORT PULLS THE TOP ELF CALORIE TOTAL OUT OF
+      *    DAY1RPT.TXT.  IF THE REPORT ISN'T STAGED (DAY1 HASN'T BEEN
+      *    RUN YET TODAY) THE FIGURE IS SIMPLY OMITTED FROM THE
+      *    SCOREBOARD RATHER THAN ABENDING THE WHOLE STANDUP REPORT.
+       READ-DAY1-REPORT.
+           OPEN INPUT DAY1-REPORT
+           IF FS-DAY1-OK THEN
+              SET WS-DAY1-AVAILABLE TO TRUE
+              SET WS-EOF TO FALSE
+              PERFORM UNTIL WS-EOF
+                 READ DAY1-REPORT
+                    AT END
+                       SET WS-EOF TO TRUE
+                    NOT AT END
+                       IF DAY1-REPORT-LINE(1:24) =
+                          'HIGHEST SUM OF CALORIES:' THEN
+                          PERFORM EXTRACT-DAY1-HIGHEST
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DAY1-REPORT
+           ELSE
+              DISPLAY 'SCOREBRD: DAY1RPT.TXT NOT AVAILABLE - DAY1 '
+                 'FIGURES OMITTED.'
+           END-IF
+           .
+
+       EXTRACT-DAY1-HIGHEST.
+           UNSTRING DAY1-REPORT-LINE DELIMITED BY ':'
+              INTO WS-LABEL-TEXT WS-VALUE-TEXT
+           UNSTRING WS-VALUE-TEXT DELIMITED BY '('
+              INTO WS-NUM-PART WS-JUNK-TEXT
+           COMPUTE WS-DAY1-HIGHEST =
+              FUNCTION NUMVAL(FUNCTION TRIM(WS-NUM-PART))
+           .
+
+      *
+      *    READ-DAY2-REPORT PULLS THE FINAL PART1/PART2 TOURNAMENT
+      *    SCORES OUT OF DAY2RPT.TXT'S SUMMARY LINES.
+       READ-DAY2-REPORT.
+           OPEN INPUT DAY2-REPORT
+           IF FS-DAY2-OK THEN
+              SET WS-DAY2-AVAILABLE TO TRUE
+              SET WS-EOF TO FALSE
+              PERFORM UNTIL WS-EOF
+                 READ DAY2-REPORT
+                    AT END
+                       SET WS-EOF TO TRUE
+                    NOT AT END
+                       IF DAY2-REPORT-LINE(1:6) = 'PART1:' THEN
+                          UNSTRING DAY2-REPORT-LINE DELIMITED BY ':'
+                             INTO WS-LABEL-TEXT WS-VALUE-TEXT
+                          COMPUTE WS-DAY2-PART1 =
+                             FUNCTION NUMVAL(FUNCTION TRIM(
+                                WS-VALUE-TEXT))
+                       END-IF
+                       IF DAY2-REPORT-LINE(1:6) = 'PART2:' THEN
+                          UNSTRING DAY2-REPORT-LINE DELIMITED BY ':'
+                             INTO WS-LABEL-TEXT WS-VALUE-TEXT
+                          COMPUTE WS-DAY2-PART2 =
+                             FUNCTION NUMVAL(FUNCTION TRIM(
+                                WS-VALUE-TEXT))
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DAY2-REPORT
+           ELSE
+              DISPLAY 'SCOREBRD: DAY2RPT.TXT NOT AVAILABLE - DAY2 '
+                 'FIGURES OMITTED.'
+           END-IF
+           .
+
+      *
+      *    READ-DAY4-REPORT PULLS THE FINAL PART1/PART2 CLEANUP
+      *    OVERLAP COUNTS OUT OF DAY4RPT.TXT'S SUMMARY LINES.
+       READ-DAY4-REPORT.
+           OPEN INPUT DAY4-REPORT
+           IF FS-DAY4-OK THEN
+              SET WS-DAY4-AVAILABLE TO TRUE
+              SET WS-EOF TO FALSE
+              PERFORM UNTIL WS-EOF
+                 READ DAY4-REPORT
+                    AT END
+                       SET WS-EOF TO TRUE
+                    NOT AT END
+                       IF DAY4-REPORT-LINE(1:6) = 'PART1:' THEN
+                          UNSTRING DAY4-REPORT-LINE DELIMITED BY ':'
+                             INTO WS-LABEL-TEXT WS-VALUE-TEXT
+                          COMPUTE WS-DAY4-PART1 =
+                             FUNCTION NUMVAL(FUNCTION TRIM(
+                                WS-VALUE-TEXT))
+                       END-IF
+                       IF DAY4-REPORT-LINE(1:6) = 'PART2:' THEN
+                          UNSTRING DAY4-REPORT-LINE DELIMITED BY ':'
+                             INTO WS-LABEL-TEXT WS-VALUE-TEXT
+                          COMPUTE WS-DAY4-PART2 =
+                             FUNCTION NUMVAL(FUNCTION TRIM(
+                                WS-VALUE-TEXT))
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DAY4-REPORT
+           ELSE
+              DISPLAY 'SCOREBRD: DAY4RPT.TXT NOT AVAILABLE - DAY4 '
+                 'FIGURES OMITTED.'
+           END-IF
+           .
+
+      *
+      *    READ-DAY8-REPORT PULLS THE FINAL PART1/PART2 TREEHOUSE
+      *    VISIBILITY FIGURES OUT OF DAY8RPT.TXT'S SUMMARY LINES.
+       READ-DAY8-REPORT.
+           OPEN INPUT DAY8-REPORT
+           IF FS-DAY8-OK THEN
+              SET WS-DAY8-AVAILABLE TO TRUE
+              SET WS-EOF TO FALSE
+              PERFORM UNTIL WS-EOF
+                 READ DAY8-REPORT
+                    AT END
+                       SET WS-EOF TO TRUE
+                    NOT AT END
+                       IF DAY8-REPORT-LINE(1:7) = 'PART 1:' THEN
+                          UNSTRING DAY8-REPORT-LINE DELIMITED BY ':'
+                             INTO WS-LABEL-TEXT WS-VALUE-TEXT
+                          COMPUTE WS-DAY8-PART1 =
+                             FUNCTION NUMVAL(FUNCTION TRIM(
+                                WS-VALUE-TEXT))
+                       END-IF
+                       IF DAY8-REPORT-LINE(1:7) = 'PART 2:' THEN
+                          UNSTRING DAY8-REPORT-LINE DELIMITED BY ':'
+                             INTO WS-LABEL-TEXT WS-VALUE-TEXT
+                          COMPUTE WS-DAY8-PART2 =
+                             FUNCTION NUMVAL(FUNCTION TRIM(
+                                WS-VALUE-TEXT))
+                       END-IF
+                 END-READ
+              END-PERFORM
+              CLOSE DAY8-REPORT
+           ELSE
+              DISPLAY 'SCOREBRD: DAY8RPT.TXT NOT AVAILABLE - DAY8 '
+                 'FIGURES OMITTED.'
+           END-IF
+           .
+
+      *
+      *    WRITE-SCOREBOARD CONSOLIDATES WHATEVER FIGURES WERE FOUND
+      *    INTO SCOREBRD.TXT AND ECHOES THE SAME LINES TO THE CONSOLE
+      *    FOR THE MORNING STANDUP.
+       WRITE-SCOREBOARD.
+           OPEN OUTPUT SCOREBOARD-FILE
+           MOVE 'CONSOLIDATED SCOREBOARD - MORNING STANDUP REPORT'
+              TO SCOREBOARD-LINE
+           WRITE SCOREBOARD-LINE
+           DISPLAY SCOREBOARD-LINE
+
+           IF WS-DAY1-AVAILABLE THEN
+              MOVE WS-DAY1-HIGHEST TO WS-EDIT-A
+              MOVE SPACES TO SCOREBOARD-LINE
+              STRING 'DAY1 - TOP ELF CALORIE TOTAL: ' WS-EDIT-A
+                 DELIMITED BY SIZE INTO SCOREBOARD-LINE
+           ELSE
+              MOVE 'DAY1 - NOT AVAILABLE' TO SCOREBOARD-LINE
+           END-IF
+           WRITE SCOREBOARD-LINE
+           DISPLAY SCOREBOARD-LINE
+
+           IF WS-DAY2-AVAILABLE THEN
+              MOVE WS-DAY2-PART1 TO WS-EDIT-A
+              MOVE WS-DAY2-PART2 TO WS-EDIT-B
+              MOVE SPACES TO SCOREBOARD-LINE
+              STRING 'DAY2 - TOURNAMENT SCORE: PART1=' WS-EDIT-A
+                 ' PART2=' WS-EDIT-B
+                 DELIMITED BY SIZE INTO SCOREBOARD-LINE
+           ELSE
+              MOVE 'DAY2 - NOT AVAILABLE' TO SCOREBOARD-LINE
+           END-IF
+           WRITE SCOREBOARD-LINE
+           DISPLAY SCOREBOARD-LINE
+
+           IF WS-DAY4-AVAILABLE THEN
+              MOVE WS-DAY4-PART1 TO WS-EDIT-A
+              MOVE WS-DAY4-PART2 TO WS-EDIT-B
+              MOVE SPACES TO SCOREBOARD-LINE
+              STRING 'DAY4 - CLEANUP OVERLAPS: FULLY-CONTAINED='
+                 WS-EDIT-A ' ANY-OVERLAP=' WS-EDIT-B
+                 DELIMITED BY SIZE INTO SCOREBOARD-LINE
+           ELSE
+              MOVE 'DAY4 - NOT AVAILABLE' TO SCOREBOARD-LINE
+           END-IF
+           WRITE SCOREBOARD-LINE
+           DISPLAY SCOREBOARD-LINE
+
+           IF WS-DAY8-AVAILABLE THEN
+              MOVE WS-DAY8-PART1 TO WS-EDIT-A
+              MOVE WS-DAY8-PART2 TO WS-EDIT-B
+              MOVE SPACES TO SCOREBOARD-LINE
+              STRING 'DAY8 - TREEHOUSE VISIBILITY: VISIBLE-COUNT='
+                 WS-EDIT-A ' MAX-SCENIC-SCORE=' WS-EDIT-B
+                 DELIMITED BY SIZE INTO SCOREBOARD-LINE
+           ELSE
+              MOVE 'DAY8 - NOT AVAILABLE' TO SCOREBOARD-LINE
+           END-IF
+           WRITE SCOREBOARD-LINE
+           DISPLAY SCOREBOARD-LINE
+
+           CLOSE SCOREBOARD-FILE
+           .
+
+       END PROGRAM SCOREBRD.
