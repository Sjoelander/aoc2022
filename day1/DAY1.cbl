@@ -3,31 +3,101 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'input.txt'
+           SELECT INPUT-FILE ASSIGN TO DYNAMIC WS-INPUT-FILENAME
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS INPUT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO 'DAY1RPT.TXT'
            ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'DAY1CKPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CKPT-FILE-STATUS.
+           COPY RUNLOGSL.
        DATA DIVISION.
        FILE SECTION.
        FD  INPUT-FILE.
        01  CALORIES                PIC X(5).
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+       COPY RUNLOGFD.
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-ELF-NUM         PIC 9(9).
+           05 CKPT-LINE-NUM        PIC 9(9).
+           05 CKPT-BAD-COUNT       PIC 9(9).
+           05 CKPT-TOP-N           PIC 9(4).
+           05 CKPT-TABLE OCCURS 50 TIMES.
+              10 CKPT-TABLE-SUM    PIC 9(9).
+              10 CKPT-TABLE-ELF    PIC 9(9).
        WORKING-STORAGE SECTION.
-       01 CALORIES-TABLE OCCURS 3 TIMES.
+       01 WS-TOP-N                 PIC 9(4) BINARY VALUE 3.
+       01 WS-TOP-N-PARM            PIC X(4).
+       01 CALORIES-TABLE OCCURS 3 TO 50 TIMES DEPENDING ON WS-TOP-N.
            05 CALORIES-TABLE-SUM   PIC 9(9) BINARY VALUE ZERO.
-       01 CALORIES-SUM             PIC 9(9) BINARY VALUE ZERO.   
-       01 INPUT-FILE-STATUS        PIC X(1) VALUE X'00'.
-           88 INPUT-FILE-EOF                VALUE X'FF'.
+           05 CALORIES-TABLE-ELF   PIC 9(9) BINARY VALUE ZERO.
+       01 CALORIES-SUM             PIC 9(9) BINARY VALUE ZERO.
+       COPY FILESTAT.
+       01 SUB                      PIC 9(4) BINARY.
+       01 TOP-N-SUM                PIC 9(9) BINARY.
+       01 WS-ELF-NUM                PIC 9(9) BINARY VALUE 1.
+       01 WS-LINE-NUM               PIC 9(9) BINARY VALUE ZERO.
+       01 WS-BAD-RECORD-COUNT       PIC 9(9) BINARY VALUE ZERO.
+       01 WS-EDIT-A                 PIC 9(9).
+       01 WS-EDIT-B                 PIC 9(9).
+       01 WS-EDIT-C                 PIC 9(4).
+       01 WS-CKPT-INTERVAL          PIC 9(9) BINARY VALUE 1000.
+       01 WS-CKPT-INTERVAL-PARM     PIC X(9).
+       01 WS-CKPT-EXISTS-SW         PIC X(1) VALUE 'N'.
+           88 WS-CKPT-EXISTS                 VALUE 'Y' FALSE 'N'.
+       01 WS-CKPT-WRITTEN-SW        PIC X(1) VALUE 'N'.
+           88 WS-CKPT-WRITTEN                VALUE 'Y' FALSE 'N'.
+       01 WS-SKIP-COUNT             PIC 9(9) BINARY VALUE ZERO.
+       01 WS-CKPT-FILE-STATUS       PIC X(2) VALUE '00'.
+           88 FS-CKPT-SUCCESS                 VALUE '00'.
+       01 WS-INPUT-FILENAME         PIC X(100) VALUE 'input.txt'.
+       COPY RUNLOGWS.
+       COPY ARCHIVEWS.
+       COPY FNCHKWS.
 
        PROCEDURE DIVISION.
-           OPEN INPUT INPUT-FILE 
+           PERFORM GET-TOP-N
+           PERFORM GET-CKPT-INTERVAL
+           COPY PARMGET REPLACING ==ARG-NUM== BY ==3==
+                                  ==FILENAME-VAR== BY
+                                  ==WS-INPUT-FILENAME==.
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN INPUT INPUT-FILE
+           PERFORM CHECK-INPUT-FILE-OPEN
+
+           PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+              UNTIL WS-SKIP-COUNT > WS-LINE-NUM
+              READ INPUT-FILE
+                 AT END
+                    SET INPUT-FILE-EOF TO TRUE
+              END-READ
+           END-PERFORM
 
            PERFORM UNTIL INPUT-FILE-EOF
               READ INPUT-FILE
-                 AT END 
+                 AT END
                     SET INPUT-FILE-EOF TO TRUE
                     PERFORM CHECK-ELF
-                 NOT AT END 
+                 NOT AT END
+                    ADD 1 TO WS-LINE-NUM
                     IF CALORIES = SPACE THEN *> NEW ELF
                        PERFORM CHECK-ELF
                        MOVE ZERO TO CALORIES-SUM
+                       IF FUNCTION MOD(WS-ELF-NUM, WS-CKPT-INTERVAL)
+                          = ZERO THEN
+                          PERFORM SAVE-CHECKPOINT
+                       END-IF
+                       ADD 1 TO WS-ELF-NUM
+                    ELSE IF FUNCTION TEST-NUMVAL(CALORIES) NOT = ZERO
+                       THEN
+                       DISPLAY 'DAY1: INVALID CALORIES VALUE "'
+                          CALORIES '" AT LINE ' WS-LINE-NUM
+                          ' - RECORD IGNORED.'
+                       ADD 1 TO WS-BAD-RECORD-COUNT
                     ELSE
                        ADD FUNCTION NUMVAL(CALORIES) TO CALORIES-SUM
                     END-IF
@@ -36,17 +106,211 @@
 
            CLOSE INPUT-FILE
 
-           DISPLAY 'HIGHEST SUM OF CALORIES: ' CALORIES-TABLE-SUM(1) '.'
-           DISPLAY 'SUM OF THREE HIGHEST: ' 
-                    FUNCTION SUM(CALORIES-TABLE-SUM(1), 
-                           CALORIES-TABLE-SUM(2), 
-                           CALORIES-TABLE-SUM(3)) '.'
+           IF FS-SUCCESS AND (WS-CKPT-EXISTS OR WS-CKPT-WRITTEN) THEN
+              DELETE FILE CHECKPOINT-FILE
+           END-IF
+
+           MOVE ZERO TO TOP-N-SUM
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > WS-TOP-N
+              ADD CALORIES-TABLE-SUM(SUB) TO TOP-N-SUM
+           END-PERFORM
+
+           DISPLAY 'HIGHEST SUM OF CALORIES: ' CALORIES-TABLE-SUM(1)
+              ' (ELF #' CALORIES-TABLE-ELF(1) ').'
+           DISPLAY 'SUM OF ' WS-TOP-N ' HIGHEST: ' TOP-N-SUM '.'
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > WS-TOP-N
+              DISPLAY '  #' SUB ': ELF ' CALORIES-TABLE-ELF(SUB)
+                 ' = ' CALORIES-TABLE-SUM(SUB)
+           END-PERFORM
+           IF WS-BAD-RECORD-COUNT > ZERO THEN
+              DISPLAY WS-BAD-RECORD-COUNT
+                 ' INVALID CALORIES RECORD(S) WERE IGNORED - SEE '
+                 'ABOVE FOR LINE NUMBERS.'
+           END-IF
+
+           IF WS-LINE-NUM = ZERO THEN
+              DISPLAY 'DAY1: WARNING - NO RECORDS WERE READ FROM '
+                 FUNCTION TRIM(WS-INPUT-FILENAME) '.'
+           END-IF
+
+           PERFORM WRITE-REPORT
+
+           MOVE 'DAY1' TO RL-PROGRAM-ID
+           MOVE WS-LINE-NUM TO WS-RUN-LOG-RECORDS-READ
+           IF FS-SUCCESS THEN
+              MOVE 'COMPLETED' TO WS-RUN-LOG-STATUS
+              PERFORM ARCHIVE-INPUT-FILE
+           ELSE
+              MOVE 'FAILED' TO WS-RUN-LOG-STATUS
+           END-IF
+           PERFORM WRITE-RUN-LOG
+
            STOP RUN.
 
+      *
+      *    WRITE-REPORT WRITES THE HIGHEST-SUM AND TOP-N FIGURES TO
+      *    DAY1RPT.TXT SO AN UNATTENDED RUN LEAVES A RECORD BEHIND
+      *    EVEN WHEN NO ONE IS WATCHING THE CONSOLE.
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+           MOVE 'DAY1 - TOP ELF CALORIE TOTALS' TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE CALORIES-TABLE-SUM(1) TO WS-EDIT-A
+           MOVE CALORIES-TABLE-ELF(1) TO WS-EDIT-B
+           MOVE SPACES TO REPORT-LINE
+           STRING 'HIGHEST SUM OF CALORIES: ' WS-EDIT-A
+              ' (ELF #' WS-EDIT-B ')'
+              DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-TOP-N TO WS-EDIT-C
+           MOVE TOP-N-SUM TO WS-EDIT-A
+           MOVE SPACES TO REPORT-LINE
+           STRING 'SUM OF ' WS-EDIT-C ' HIGHEST: ' WS-EDIT-A
+              DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > WS-TOP-N
+              MOVE SUB TO WS-EDIT-C
+              MOVE CALORIES-TABLE-ELF(SUB) TO WS-EDIT-A
+              MOVE CALORIES-TABLE-SUM(SUB) TO WS-EDIT-B
+              MOVE SPACES TO REPORT-LINE
+              STRING '  #' WS-EDIT-C ': ELF ' WS-EDIT-A
+                 ' = ' WS-EDIT-B
+                 DELIMITED BY SIZE INTO REPORT-LINE
+              WRITE REPORT-LINE
+           END-PERFORM
+           IF WS-BAD-RECORD-COUNT > ZERO THEN
+              MOVE WS-BAD-RECORD-COUNT TO WS-EDIT-A
+              MOVE SPACES TO REPORT-LINE
+              STRING WS-EDIT-A
+                 ' INVALID CALORIES RECORD(S) WERE IGNORED.'
+                 DELIMITED BY SIZE INTO REPORT-LINE
+              WRITE REPORT-LINE
+           END-IF
+           CLOSE REPORT-FILE
+           .
+
+      *
+      *    GET-TOP-N READS THE RANKING SIZE FROM THE FIRST RUN-TIME
+      *    ARGUMENT (E.G. THE "5" IN "DAY1 5" FOR A TOP-5 RANKING).
+      *    WHEN NO ARGUMENT IS SUPPLIED, OR IT ISN'T NUMERIC, THE
+      *    RANKING FALLS BACK TO THE TRADITIONAL TOP-3.
+       GET-TOP-N.
+           MOVE SPACES TO WS-TOP-N-PARM
+           DISPLAY 1 UPON ARGUMENT-NUMBER
+           ACCEPT WS-TOP-N-PARM FROM ARGUMENT-VALUE
+              ON EXCEPTION
+                 CONTINUE
+           END-ACCEPT
+           IF WS-TOP-N-PARM NOT = SPACES AND
+              FUNCTION TEST-NUMVAL(WS-TOP-N-PARM) = ZERO THEN
+              IF FUNCTION NUMVAL(WS-TOP-N-PARM) >= 3 AND
+                 FUNCTION NUMVAL(WS-TOP-N-PARM) <= 50 THEN
+                 MOVE FUNCTION NUMVAL(WS-TOP-N-PARM) TO WS-TOP-N
+              ELSE
+                 DISPLAY 'DAY1: TOP-N ARGUMENT ' WS-TOP-N-PARM
+                    ' IS OUT OF RANGE (3-50) - USING DEFAULT OF 3.'
+              END-IF
+           END-IF
+           .
+
+      *
+      *    GET-CKPT-INTERVAL READS THE CHECKPOINT INTERVAL (HOW MANY
+      *    ELVES TO PROCESS BETWEEN CHECKPOINTS) FROM THE SECOND
+      *    RUN-TIME ARGUMENT.  DEFAULTS TO EVERY 1000 ELVES.
+       GET-CKPT-INTERVAL.
+           MOVE SPACES TO WS-CKPT-INTERVAL-PARM
+           DISPLAY 2 UPON ARGUMENT-NUMBER
+           ACCEPT WS-CKPT-INTERVAL-PARM FROM ARGUMENT-VALUE
+              ON EXCEPTION
+                 CONTINUE
+           END-ACCEPT
+           IF WS-CKPT-INTERVAL-PARM NOT = SPACES AND
+              FUNCTION TEST-NUMVAL(WS-CKPT-INTERVAL-PARM) = ZERO THEN
+              IF FUNCTION NUMVAL(WS-CKPT-INTERVAL-PARM) > ZERO THEN
+                 MOVE FUNCTION NUMVAL(WS-CKPT-INTERVAL-PARM)
+                    TO WS-CKPT-INTERVAL
+              END-IF
+           END-IF
+           .
+
+      *
+      *    LOAD-CHECKPOINT RESTORES PROGRESS FROM A PRIOR RUN THAT
+      *    DID NOT REACH END-OF-FILE, SO A RESTART PICKS UP CLOSE TO
+      *    WHERE THE ABENDED RUN LEFT OFF INSTEAD OF FROM ELF ONE.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF FS-CKPT-SUCCESS THEN
+              SET WS-CKPT-EXISTS TO TRUE
+              READ CHECKPOINT-FILE
+                 AT END
+                    SET WS-CKPT-EXISTS TO FALSE
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-CKPT-EXISTS THEN
+              IF CKPT-TOP-N NOT = WS-TOP-N THEN
+                 DISPLAY 'DAY1: CHECKPOINT TOP-N (' CKPT-TOP-N
+                    ') DOES NOT MATCH REQUESTED TOP-N (' WS-TOP-N
+                    ') - IGNORING CHECKPOINT.'
+                 SET WS-CKPT-EXISTS TO FALSE
+              ELSE
+                 DISPLAY 'DAY1: RESUMING FROM CHECKPOINT AT ELF #'
+                    CKPT-ELF-NUM ', INPUT LINE ' CKPT-LINE-NUM '.'
+                 MOVE CKPT-LINE-NUM TO WS-LINE-NUM
+                 MOVE CKPT-BAD-COUNT TO WS-BAD-RECORD-COUNT
+                 COMPUTE WS-ELF-NUM = CKPT-ELF-NUM + 1
+                 PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > WS-TOP-N
+                    MOVE CKPT-TABLE-SUM(SUB) TO CALORIES-TABLE-SUM(SUB)
+                    MOVE CKPT-TABLE-ELF(SUB) TO CALORIES-TABLE-ELF(SUB)
+                 END-PERFORM
+              END-IF
+           END-IF
+           .
+
+      *
+      *    SAVE-CHECKPOINT WRITES THE CURRENT ELF NUMBER, INPUT LINE
+      *    POSITION AND RANKING TABLE SO A RESTART CAN RESUME FROM
+      *    HERE INSTEAD OF FROM THE START OF THE ROSTER.
+       SAVE-CHECKPOINT.
+           MOVE WS-ELF-NUM TO CKPT-ELF-NUM
+           MOVE WS-LINE-NUM TO CKPT-LINE-NUM
+           MOVE WS-BAD-RECORD-COUNT TO CKPT-BAD-COUNT
+           MOVE WS-TOP-N TO CKPT-TOP-N
+           PERFORM VARYING SUB FROM 1 BY 1 UNTIL SUB > WS-TOP-N
+              MOVE CALORIES-TABLE-SUM(SUB) TO CKPT-TABLE-SUM(SUB)
+              MOVE CALORIES-TABLE-ELF(SUB) TO CKPT-TABLE-ELF(SUB)
+           END-PERFORM
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE
+           SET WS-CKPT-WRITTEN TO TRUE
+           .
+
+      *
+      *    CHECK-INPUT-FILE-OPEN REPORTS AN INPUT-FILE THAT COULDN'T
+      *    BE OPENED (MISSING, PERMISSIONS, ETC.) INSTEAD OF LETTING
+      *    THE PROGRAM RUN STRAIGHT THROUGH HAVING QUIETLY PROCESSED
+      *    ZERO RECORDS.
+       CHECK-INPUT-FILE-OPEN.
+           IF NOT FS-SUCCESS THEN
+              DISPLAY 'DAY1: INPUT FILE '
+                 FUNCTION TRIM(WS-INPUT-FILENAME)
+                 ' COULD NOT BE OPENED (FILE STATUS ' INPUT-FILE-STATUS
+                 ') - NO RECORDS WILL BE PROCESSED.'
+              SET INPUT-FILE-EOF TO TRUE
+              MOVE 8 TO RETURN-CODE
+           END-IF
+           .
+
        CHECK-ELF.
-           IF CALORIES-TABLE-SUM(3) < CALORIES-SUM THEN
-              MOVE CALORIES-SUM TO CALORIES-TABLE-SUM(3)
+           IF CALORIES-TABLE-SUM(WS-TOP-N) < CALORIES-SUM THEN
+              MOVE CALORIES-SUM TO CALORIES-TABLE-SUM(WS-TOP-N)
+              MOVE WS-ELF-NUM TO CALORIES-TABLE-ELF(WS-TOP-N)
               SORT CALORIES-TABLE DESCENDING CALORIES-TABLE-SUM
            END-IF
            .
+
+       COPY ARCHIVEWR.
+
+       COPY RUNLOGWR.
         END PROGRAM DAY1.
