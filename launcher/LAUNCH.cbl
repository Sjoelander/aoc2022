@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAUNCH.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-DAY-CHOICE            PIC X(4).
+           88 WS-DAY-VALID   VALUES 'DAY1' 'DAY2' 'DAY3'
+                                     'DAY4' 'DAY6' 'DAY8'.
+       01 WS-INPUT-FILENAME        PIC X(100).
+       01 WS-CMD                   PIC X(200).
+       01 WS-STEP-FAILED-SW        PIC X(1) VALUE 'N'.
+           88 WS-STEP-FAILED                VALUE 'Y' FALSE 'N'.
+       COPY FNCHKWS.
+
+       PROCEDURE DIVISION.
+           PERFORM DISPLAY-MENU
+           PERFORM PROMPT-FOR-DAY
+           IF WS-DAY-VALID THEN
+              PERFORM PROMPT-FOR-FILE
+              PERFORM RUN-CHOSEN-DAY
+              PERFORM CHECK-STEP-RC
+           ELSE
+              DISPLAY 'LAUNCH: "' WS-DAY-CHOICE
+                 '" IS NOT A RECOGNIZED DAY - NOTHING RUN.'
+           END-IF
+           STOP RUN.
+
+      *
+      *    DISPLAY-MENU LISTS THE DAY PROGRAMS AND THE KIND OF DATA
+      *    EACH ONE EXPECTS, SO AN OPERATOR DOESN'T HAVE TO MEMORIZE
+      *    WHICH PHYSICAL PROGRAM NAME GOES WITH WHICH DATASET.
+       DISPLAY-MENU.
+           DISPLAY ' '
+           DISPLAY 'AVAILABLE PROGRAMS:'
+           DISPLAY '  DAY1 - CALORIE MANIFEST (TOP ELF RANKING)'
+           DISPLAY '  DAY2 - ROCK-PAPER-SCISSORS STRATEGY GUIDE'
+           DISPLAY '  DAY3 - RUCKSACK COMPARTMENT LISTS'
+           DISPLAY '  DAY4 - CLEANUP SECTION ASSIGNMENTS'
+           DISPLAY '  DAY6 - COMMUNICATION DATASTREAM'
+           DISPLAY '  DAY8 - TREE HEIGHT GRID'
+           .
+
+       PROMPT-FOR-DAY.
+           DISPLAY 'ENTER DAY TO RUN: ' WITH NO ADVANCING
+           ACCEPT WS-DAY-CHOICE
+           .
+
+      *
+      *    PROMPT-FOR-FILE ACCEPTS THE INPUT DATASET NAME INTERACTIVELY
+      *    AND THEN SCREENS IT FOR SHELL METACHARACTERS (SEE
+      *    FNCHECK.CPY), SINCE THIS VALUE - UNLIKE THE OTHER DAY
+      *    PROGRAMS' RUN-TIME ARGUMENT, WHICH GOES THROUGH PARMGET -
+      *    COMES STRAIGHT FROM THE OPERATOR'S KEYBOARD AND STILL FEEDS
+      *    THE CALL 'SYSTEM' COMMAND BUILT BY RUN-CHOSEN-DAY.
+       PROMPT-FOR-FILE.
+           DISPLAY 'ENTER INPUT DATASET NAME: ' WITH NO ADVANCING
+           ACCEPT WS-INPUT-FILENAME
+           COPY FNCHECK REPLACING ==FN-TARGET== BY
+                                  ==WS-INPUT-FILENAME==.
+
+      *
+      *    RUN-CHOSEN-DAY BUILDS THE SAME COMMAND LINE DRIVER.CBL
+      *    WOULD USE FOR THIS STEP AND HANDS IT TO THE COMPILED DAY
+      *    EXECUTABLE VIA CALL 'SYSTEM', SO THIS LAUNCHER AND THE
+      *    BATCH DRIVER STAY IN STEP ON EACH PROGRAM'S ARGUMENTS.
+       RUN-CHOSEN-DAY.
+           MOVE SPACES TO WS-CMD
+           EVALUATE WS-DAY-CHOICE
+              WHEN 'DAY1'
+                 STRING 'DAY1 3 1000 ' FUNCTION TRIM(WS-INPUT-FILENAME)
+                    DELIMITED BY SIZE INTO WS-CMD
+              WHEN 'DAY8'
+                 STRING 'DAY8 9999 ' FUNCTION TRIM(WS-INPUT-FILENAME)
+                    DELIMITED BY SIZE INTO WS-CMD
+              WHEN OTHER
+                 STRING FUNCTION TRIM(WS-DAY-CHOICE) ' '
+                    FUNCTION TRIM(WS-INPUT-FILENAME)
+                    DELIMITED BY SIZE INTO WS-CMD
+           END-EVALUATE
+           CALL 'SYSTEM' USING WS-CMD
+           .
+
+      *
+      *    CHECK-STEP-RC EXAMINES THE RETURN-CODE LEFT BY THE STEP
+      *    JUST INVOKED VIA CALL 'SYSTEM', THE SAME AS DRIVER.CBL DOES
+      *    FOR EACH STEP IN THE BATCH STREAM.
+       CHECK-STEP-RC.
+           IF RETURN-CODE NOT = ZERO THEN
+              DISPLAY 'LAUNCH: ' WS-DAY-CHOICE
+                 ' FAILED WITH RETURN CODE ' RETURN-CODE '.'
+              SET WS-STEP-FAILED TO TRUE
+           ELSE
+              DISPLAY 'LAUNCH: ' WS-DAY-CHOICE ' COMPLETED.'
+           END-IF
+           .
+
+       END PROGRAM LAUNCH.
